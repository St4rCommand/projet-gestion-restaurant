@@ -0,0 +1,98 @@
+      **************** RAPPORT_CA_MENSUEL ********************
+      * Rapport du chiffre d'affaires et des couverts vendus
+      * pour un mois/année donné, comparé au même mois de
+      * l'année précédente
+      ******************************************************
+       RAPPORT_CA_MENSUEL.
+
+       DISPLAY '|====================================|'
+       DISPLAY '|===========   RAPPORT    ===========|'
+       DISPLAY '|===========  CA MENSUEL  ===========|'
+       DISPLAY '|====================================|'
+       DISPLAY ' '
+
+        PERFORM WITH TEST AFTER UNTIL Wmois >= 1 AND Wmois <= 12
+         DISPLAY 'Mois (1 à 12) :'
+         ACCEPT Wmois
+        END-PERFORM
+        PERFORM WITH TEST AFTER UNTIL Wannee >= 1900
+         DISPLAY 'Année (ex: 2026) :'
+         ACCEPT Wannee
+        END-PERFORM
+        COMPUTE WanneeAnt = Wannee - 1
+
+        MOVE 0 TO WplatsAchetes
+        MOVE 0 TO WcaMensuel
+        MOVE 0 TO WplatsAchetesAnt
+        MOVE 0 TO WcaMensuelAnt
+
+        OPEN INPUT freservations
+        MOVE 0 TO Wfin
+        PERFORM WITH TEST AFTER UNTIL Wfin = 1
+         READ freservations NEXT
+          AT END MOVE 1 TO Wfin
+          NOT AT END
+           IF frs_date_mois = Wmois AND frs_date_annee = Wannee THEN
+            ADD frs_prix TO WcaMensuel
+            ADD frs_nbPersonnes TO WplatsAchetes
+           END-IF
+           IF frs_date_mois = Wmois AND frs_date_annee = WanneeAnt THEN
+            ADD frs_prix TO WcaMensuelAnt
+            ADD frs_nbPersonnes TO WplatsAchetesAnt
+           END-IF
+         END-READ
+        END-PERFORM
+        CLOSE freservations
+
+        DISPLAY ' '
+        DISPLAY '               ',Wmois,'/',Wannee,
+                '          ',Wmois,'/',WanneeAnt
+        DISPLAY 'CA total      : ',WcaMensuel,' €        ',
+                WcaMensuelAnt,' €'
+        DISPLAY 'Couverts      : ',WplatsAchetes,
+                '                ',WplatsAchetesAnt
+
+       DISPLAY '-====================================-'.
+
+      **************** RAPPORT_RESERVATIONS_DUJOUR ************
+      * Liste toutes les réservations saisies aujourd'hui,
+      * tous restaurants confondus, pour la main courante
+      ******************************************************
+       RAPPORT_RESERVATIONS_DUJOUR.
+
+       DISPLAY '|====================================|'
+       DISPLAY '|===========   RAPPORT    ===========|'
+       DISPLAY '|===========  DU JOUR     ===========|'
+       DISPLAY '|====================================|'
+       DISPLAY ' '
+
+        ACCEPT SYS-DATE8 FROM DATE YYYYMMDD
+        MOVE A4 TO Wannee
+        MOVE MM TO Wmois
+        MOVE JJ TO Wnb
+
+        OPEN INPUT freservations
+        MOVE 0 TO Wfin
+        PERFORM WITH TEST AFTER UNTIL Wfin = 1
+         READ freservations NEXT
+          AT END MOVE 1 TO Wfin
+          NOT AT END
+           IF frs_dateSaisie_jour = Wnb
+            AND frs_dateSaisie_mois = Wmois
+            AND frs_dateSaisie_annee = Wannee THEN
+            DISPLAY 'Réservation ',frs_id,
+             ' - Restaurant ',frs_idrest,
+             ' - Client ',frs_idcli
+            DISPLAY '  Date : ',frs_date_jour,'/',frs_date_mois,
+             '/',frs_date_annee
+            DISPLAY '  Heure : ',frs_heure_heure,'h',
+             frs_heure_minute
+            DISPLAY '  Personnes : ',frs_nbPersonnes,
+             '   Prix : ',frs_prix,' €'
+            DISPLAY ' '
+           END-IF
+         END-READ
+        END-PERFORM
+        CLOSE freservations
+
+       DISPLAY '-====================================-'.
