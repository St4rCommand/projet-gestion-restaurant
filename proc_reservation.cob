@@ -0,0 +1,685 @@
+      *************** RECHERCHER_NUM_RESERVATION *************
+      * Recherche le premier identifiant libre pour une
+      * réservation
+      ******************************************************
+       RECHERCHER_NUM_RESERVATION.
+       CLOSE freservations
+       OPEN I-O freservations
+       OPEN I-O fcompteurs
+       MOVE 'RESERVATION' TO WcptNom
+       PERFORM PROCHAIN_COMPTEUR
+       MOVE WseqVal TO WidSauv
+       CLOSE fcompteurs.
+
+      **************** VERIFIER_CAPACITE_RESERVATION *********
+      * Vérifie qu'il reste assez de places libres dans le
+      * restaurant WidRestSauv, à la date Wdate et sur le
+      * créneau horaire encadrant WheureSauv, pour accueillir
+      * WnbPersonnes personnes supplémentaires.
+      * WcapaciteRestaurant doit déjà contenir fr_nbPlaces.
+      * WidSauv doit contenir l'identifiant de la réservation
+      * en cours de modification (0 si nouvelle réservation),
+      * afin que celle-ci ne compte pas deux fois dans le total.
+      * Renvoie Wlibre (1 : place disponible, 0 : complet) et
+      * WPlacesLibres (places encore libres sur le créneau).
+      ******************************************************
+       VERIFIER_CAPACITE_RESERVATION.
+
+       COMPUTE WheureSauvMin = WheureSauv_heure * 60 + WheureSauv_minute
+       IF WheureSauvMin > 60
+        COMPUTE WheureBorneMin = WheureSauvMin - 60
+       ELSE
+        MOVE 0 TO WheureBorneMin
+       END-IF
+       IF WheureSauvMin < 1379
+        COMPUTE WheureBorneMax = WheureSauvMin + 60
+       ELSE
+        MOVE 1439 TO WheureBorneMax
+       END-IF
+
+       MOVE 0 TO WNbPers
+       CLOSE freservations
+       OPEN INPUT freservations
+       MOVE WidRestSauv TO frs_idrest
+       START freservations, KEY IS = frs_idrest
+        INVALID KEY CONTINUE
+        NOT INVALID KEY
+         MOVE 0 TO Wfin
+         PERFORM WITH TEST AFTER UNTIL Wfin = 1
+          READ freservations NEXT
+           AT END MOVE 1 TO Wfin
+           NOT AT END
+            IF frs_idrest NOT = WidRestSauv THEN
+             MOVE 1 TO Wfin
+            ELSE
+             COMPUTE WheureResaMin = frs_heure_heure * 60
+              + frs_heure_minute
+             IF frs_id NOT = WidSauv
+              AND frs_date_jour = Wdate_jour
+              AND frs_date_mois = Wdate_mois
+              AND frs_date_annee = Wdate_annee
+              AND WheureResaMin >= WheureBorneMin
+              AND WheureResaMin <= WheureBorneMax THEN
+              ADD frs_nbPersonnes TO WNbPers
+             END-IF
+            END-IF
+          END-READ
+         END-PERFORM
+       END-START
+       CLOSE freservations
+
+       COMPUTE WPlacesLibres = WcapaciteRestaurant - WNbPers
+       IF WNbPers + WnbPersonnes > WcapaciteRestaurant THEN
+        MOVE 0 TO Wlibre
+       ELSE
+        MOVE 1 TO Wlibre
+       END-IF.
+
+      ******************* ASSIGNER_TABLE ***********************
+      * Cherche, pour le restaurant WidRestSauv, une table libre
+      * dont la capacité couvre WnbPersonnes, et la marque
+      * occupée. Renvoie WtableAssignee (0 si aucune table
+      * disponible).
+      ******************************************************
+       ASSIGNER_TABLE.
+
+       MOVE 0 TO WtableAssignee
+       OPEN I-O ftables
+       MOVE WidRestSauv TO ftb_idrest
+       START ftables, KEY IS = ftb_idrest
+        INVALID KEY CONTINUE
+        NOT INVALID KEY
+         MOVE 0 TO Wfin
+         PERFORM WITH TEST AFTER UNTIL Wfin = 1
+          OR WtableAssignee NOT = 0
+          READ ftables NEXT
+           AT END MOVE 1 TO Wfin
+           NOT AT END
+            IF ftb_idrest NOT = WidRestSauv THEN
+             MOVE 1 TO Wfin
+            ELSE
+             IF TABLE-LIBRE AND ftb_places >= WnbPersonnes THEN
+              MOVE ftb_numero TO WtableAssignee
+              MOVE 1 TO ftb_statut
+              REWRITE tbTampon
+             END-IF
+            END-IF
+          END-READ
+         END-PERFORM
+       END-START
+       CLOSE ftables.
+
+      ******************* LIBERER_TABLE ************************
+      * Libère la table WtableAssignee du restaurant WidRestSauv
+      ******************************************************
+       LIBERER_TABLE.
+
+       OPEN I-O ftables
+       MOVE WidRestSauv TO ftb_idrest
+       MOVE WtableAssignee TO ftb_numero
+       READ ftables
+        NOT INVALID KEY
+         MOVE 0 TO ftb_statut
+         REWRITE tbTampon
+       END-READ
+       CLOSE ftables.
+
+      ***************** AJOUTER_RESERVATION *******************
+      * Ajouter une réservation
+      * Saisir le client, le restaurant, la date, l'heure, le
+      * nombre de personnes puis jusqu'à 5 menus.
+      * Refusée si la capacité du restaurant est dépassée sur
+      * le créneau demandé.
+      ******************************************************
+       AJOUTER_RESERVATION.
+
+       DISPLAY '|====================================|'
+       DISPLAY '|=========== AJOUT        ===========|'
+       DISPLAY '|===========      DE      ===========|'
+       DISPLAY '|===========  RESERVATION ===========|'
+       DISPLAY '|====================================|'
+       DISPLAY ' '
+
+        MOVE 0 TO Wrep
+        PERFORM WITH TEST AFTER UNTIL Wrep = 0
+         OPEN INPUT fclients
+         MOVE 0 TO Wfin
+         PERFORM WITH TEST AFTER UNTIL Wfin = 1
+          DISPLAY 'Identifiant du client :'
+          ACCEPT WidCliSauv
+          MOVE WidCliSauv TO fc_id
+          READ fclients
+           INVALID KEY
+            DISPLAY 'Client inexistant'
+           NOT INVALID KEY
+            MOVE 1 TO Wfin
+          END-READ
+         END-PERFORM
+         CLOSE fclients
+
+         OPEN INPUT frestaurants
+         MOVE 0 TO Wfin
+         PERFORM WITH TEST AFTER UNTIL Wfin = 1
+          DISPLAY 'Identifiant du restaurant :'
+          ACCEPT WidRestSauv
+          MOVE WidRestSauv TO fr_id
+          READ frestaurants
+           INVALID KEY
+            DISPLAY 'Restaurant inexistant'
+           NOT INVALID KEY
+            MOVE fr_nbPlaces TO WcapaciteRestaurant
+            MOVE 1 TO Wfin
+          END-READ
+         END-PERFORM
+         CLOSE frestaurants
+
+         DISPLAY 'Date de la réservation (JJ MM AAAA) :'
+         ACCEPT Wdate_jour
+         ACCEPT Wdate_mois
+         ACCEPT Wdate_annee
+
+         DISPLAY 'Heure de la réservation (HH MM) :'
+         ACCEPT WheureSauv_heure
+         ACCEPT WheureSauv_minute
+
+         PERFORM WITH TEST AFTER UNTIL WnbPersonnes > 0
+          DISPLAY 'Nombre de personnes :'
+          ACCEPT WnbPersonnes
+         END-PERFORM
+
+         MOVE 0 TO WidSauv
+         PERFORM VERIFIER_CAPACITE_RESERVATION
+
+         IF Wlibre = 0 THEN
+          DISPLAY 'Restaurant complet sur ce créneau (',
+           WPlacesLibres,' place(s) libre(s))'
+         ELSE
+          PERFORM RECHERCHER_NUM_RESERVATION
+
+          MOVE SPACES TO WresMenu
+          MOVE 0 TO WprixTotal
+          MOVE 0 TO Wnb
+          MOVE 1 TO WrepChoix
+          OPEN INPUT fmenus
+          OPEN INPUT frmenus
+          OPEN I-O fresamenus
+          PERFORM WITH TEST AFTER UNTIL WrepChoix = 0
+           DISPLAY 'Nom du menu à ajouter :'
+           ACCEPT fm_nom
+           READ fmenus
+            INVALID KEY
+             DISPLAY 'Aucun menu ne porte ce nom'
+            NOT INVALID KEY
+             MOVE WidRestSauv TO frm_idrest
+             MOVE fm_nom TO frm_nomMenu
+             READ frmenus
+              INVALID KEY
+               DISPLAY 'Ce restaurant ne propose pas ce menu'
+              NOT INVALID KEY
+               IF MENU-INDISPONIBLE THEN
+                DISPLAY 'Ce menu est indisponible dans ce restaurant'
+               ELSE
+                ADD 1 TO Wnb
+                ADD frm_prixLocal TO WprixTotal
+                MOVE WidSauv TO frd_idresa
+                MOVE Wnb TO frd_seq
+                MOVE fm_nom TO frd_nomMenu
+                WRITE rmTampon
+                 INVALID KEY
+                  DISPLAY 'Erreur lors de l''enregistrement du menu'
+                END-WRITE
+                IF Wnb <= 5
+                 COMPUTE WoffsetMenu = (Wnb - 1) * 50 + 1
+                 MOVE fm_nom TO WresMenu(WoffsetMenu:50)
+                END-IF
+               END-IF
+             END-READ
+           END-READ
+           DISPLAY 'Ajouter un autre menu ? 1:oui 0:non'
+           ACCEPT WrepChoix
+          END-PERFORM
+          CLOSE fresamenus
+          CLOSE frmenus
+          CLOSE fmenus
+
+          OPEN I-O fclients
+          MOVE WidCliSauv TO fc_id
+          READ fclients
+           NOT INVALID KEY
+            COMPUTE WprixTotal ROUNDED =
+             WprixTotal - (WprixTotal * fc_pctReduc / 100)
+            ADD 1 TO fc_nbReserv
+            REWRITE cliTampon
+          END-READ
+          CLOSE fclients
+
+          PERFORM ASSIGNER_TABLE
+
+          CLOSE freservations
+          OPEN I-O freservations
+          MOVE WidSauv TO frs_id
+          MOVE WidCliSauv TO frs_idcli
+          MOVE WidRestSauv TO frs_idrest
+          MOVE Wdate TO frs_date
+          MOVE WheureSauv TO frs_heure
+          MOVE WnbPersonnes TO frs_nbPersonnes
+          MOVE WresMenu TO frs_nomsMenus
+          MOVE WprixTotal TO frs_prix
+          MOVE WtableAssignee TO frs_numTable
+
+          ACCEPT SYS-DATE8 FROM DATE YYYYMMDD
+          MOVE A4 TO frs_dateSaisie_annee
+          MOVE MM TO frs_dateSaisie_mois
+          MOVE JJ TO frs_dateSaisie_jour
+
+          WRITE resaTampon
+           INVALID KEY
+            DISPLAY "Echec de l'insertion"
+           NOT INVALID KEY
+            DISPLAY 'Réservation enregistrée, identifiant : ',frs_id
+            IF WtableAssignee = 0 THEN
+             DISPLAY 'Aucune table libre n''a pu être assignée'
+            ELSE
+             DISPLAY 'Table assignée : ',WtableAssignee
+            END-IF
+          END-WRITE
+          CLOSE freservations
+
+          PERFORM ENVOYER_CONFIRMATION_RESERVATION
+         END-IF
+
+         DISPLAY 'Souhaitez-vous enregistrer une nouvelle'
+     -           ' réservation ?'
+         DISPLAY '0 : non, 1 : oui'
+         ACCEPT Wrep
+        END-PERFORM
+
+       DISPLAY '-====================================-'.
+
+      ************ ENVOYER_CONFIRMATION_RESERVATION ***********
+      * Dépose dans la file d'envoi de mails une confirmation
+      * pour la réservation courante (resaTampon), adressée au
+      * client frs_idcli
+      ******************************************************
+       ENVOYER_CONFIRMATION_RESERVATION.
+
+       OPEN INPUT fclients
+       MOVE frs_idcli TO fc_id
+       READ fclients
+        NOT INVALID KEY
+         OPEN EXTEND fmailqueue
+         STRING fc_mail DELIMITED BY SIZE ';' DELIMITED BY SIZE
+           frs_date_jour DELIMITED BY SIZE '/' DELIMITED BY SIZE
+           frs_date_mois DELIMITED BY SIZE '/' DELIMITED BY SIZE
+           frs_date_annee DELIMITED BY SIZE ';' DELIMITED BY SIZE
+           frs_heure_heure DELIMITED BY SIZE 'h' DELIMITED BY SIZE
+           frs_heure_minute DELIMITED BY SIZE ';' DELIMITED BY SIZE
+           frs_idrest DELIMITED BY SIZE ';' DELIMITED BY SIZE
+           frs_nbPersonnes DELIMITED BY SIZE ';' DELIMITED BY SIZE
+           frs_nomsMenus DELIMITED BY SIZE ';' DELIMITED BY SIZE
+           frs_prix DELIMITED BY SIZE
+           INTO mqLigne
+         WRITE mqLigne
+         CLOSE fmailqueue
+       END-READ
+       CLOSE fclients.
+
+      **************** CONSULTER_RESERVATION ****************
+      * Consulter les réservations : toutes, par identifiant,
+      * par client ou par restaurant
+      ******************************************************
+       CONSULTER_RESERVATION.
+
+       DISPLAY '|====================================|'
+       DISPLAY '|=========== CONSULTATION ===========|'
+       DISPLAY '|===========      DE      ===========|'
+       DISPLAY '|===========  RESERVATION ===========|'
+       DISPLAY '|====================================|'
+       DISPLAY ' '
+
+        OPEN INPUT freservations
+        MOVE 0 TO Wchoix
+        PERFORM WITH TEST AFTER UNTIL Wchoix > 0 AND Wchoix <= 4
+         DISPLAY 'Que souhaitez vous faire ?'
+         DISPLAY '1 - Voir toutes les réservations'
+         DISPLAY '2 - Rechercher par identifiant'
+         DISPLAY '3 - Rechercher par client'
+         DISPLAY '4 - Rechercher par restaurant'
+         ACCEPT Wchoix
+        END-PERFORM
+        EVALUATE Wchoix
+         WHEN 1
+          MOVE 0 TO Wfin
+          PERFORM WITH TEST AFTER UNTIL Wfin = 1
+           READ freservations NEXT
+            AT END MOVE 1 TO Wfin
+            NOT AT END PERFORM AFFICHER_RESERVATION
+           END-READ
+          END-PERFORM
+         WHEN 2
+          DISPLAY 'Identifiant de la réservation :'
+          ACCEPT frs_id
+          READ freservations
+           INVALID KEY DISPLAY 'Réservation inexistante'
+           NOT INVALID KEY PERFORM AFFICHER_RESERVATION
+          END-READ
+         WHEN 3
+          MOVE 0 TO Wfin
+          DISPLAY 'Identifiant du client :'
+          ACCEPT WidCliSauv
+          MOVE WidCliSauv TO frs_idcli
+          START freservations, KEY IS = frs_idcli
+           INVALID KEY DISPLAY 'Aucune réservation pour ce client'
+           NOT INVALID KEY
+            PERFORM WITH TEST AFTER UNTIL Wfin = 1
+             READ freservations NEXT
+              AT END MOVE 1 TO Wfin
+              NOT AT END
+               IF frs_idcli = WidCliSauv THEN
+                PERFORM AFFICHER_RESERVATION
+               ELSE
+                MOVE 1 TO Wfin
+               END-IF
+             END-READ
+            END-PERFORM
+          END-START
+         WHEN 4
+          MOVE 0 TO Wfin
+          DISPLAY 'Identifiant du restaurant :'
+          ACCEPT WidRestSauv
+          MOVE WidRestSauv TO frs_idrest
+          START freservations, KEY IS = frs_idrest
+           INVALID KEY DISPLAY 'Aucune réservation pour ce restaurant'
+           NOT INVALID KEY
+            PERFORM WITH TEST AFTER UNTIL Wfin = 1
+             READ freservations NEXT
+              AT END MOVE 1 TO Wfin
+              NOT AT END
+               IF frs_idrest = WidRestSauv THEN
+                PERFORM AFFICHER_RESERVATION
+               ELSE
+                MOVE 1 TO Wfin
+               END-IF
+             END-READ
+            END-PERFORM
+          END-START
+        END-EVALUATE
+
+       DISPLAY '-====================================-'
+
+        CLOSE freservations.
+
+      **************** AFFICHER_RESERVATION *****************
+       AFFICHER_RESERVATION.
+       DISPLAY '******* Réservation n°', frs_id,' *******'
+       DISPLAY '  Client : ',frs_idcli,'   Restaurant : ',frs_idrest
+       DISPLAY '  Date : ',frs_date_jour,'/',frs_date_mois
+       DISPLAY '  Année : ',frs_date_annee
+       DISPLAY '  Heure : ',frs_heure_heure,'h',frs_heure_minute
+       DISPLAY '  Nombre de personnes : ',frs_nbPersonnes
+       DISPLAY '  Table : ',frs_numTable
+       DISPLAY '  Menus : ',frs_nomsMenus
+       DISPLAY '  Prix total : ',frs_prix,' €'
+       DISPLAY '********************************'
+       DISPLAY ' '.
+
+      **************** MODIFIER_RESERVATION ******************
+      * Modifier la date, l'heure ou le nombre de personnes
+      * d'une réservation, sous réserve de capacité disponible
+      ******************************************************
+       MODIFIER_RESERVATION.
+
+       DISPLAY '|====================================|'
+       DISPLAY '|=========== MODIFICATION ===========|'
+       DISPLAY '|===========      DE      ===========|'
+       DISPLAY '|===========  RESERVATION ===========|'
+       DISPLAY '|====================================|'
+       DISPLAY ' '
+
+        OPEN I-O freservations
+        DISPLAY 'Identifiant de la réservation à modifier :'
+        ACCEPT frs_id
+        READ freservations
+         INVALID KEY
+          DISPLAY 'Réservation inexistante'
+         NOT INVALID KEY
+          PERFORM AFFICHER_RESERVATION
+
+          MOVE frs_id TO WidSauv
+          MOVE frs_idrest TO WidRestSauv
+          MOVE frs_date TO Wdate
+          MOVE frs_heure TO WheureSauv
+          MOVE frs_nbPersonnes TO WnbPersonnes
+
+          DISPLAY 'Nouvelle date (JJ MM AAAA) :'
+          ACCEPT Wdate_jour
+          ACCEPT Wdate_mois
+          ACCEPT Wdate_annee
+          DISPLAY 'Nouvelle heure (HH MM) :'
+          ACCEPT WheureSauv_heure
+          ACCEPT WheureSauv_minute
+          PERFORM WITH TEST AFTER UNTIL WnbPersonnes > 0
+           DISPLAY 'Nouveau nombre de personnes :'
+           ACCEPT WnbPersonnes
+          END-PERFORM
+
+          OPEN INPUT frestaurants
+          MOVE WidRestSauv TO fr_id
+          READ frestaurants
+           NOT INVALID KEY
+            MOVE fr_nbPlaces TO WcapaciteRestaurant
+          END-READ
+          CLOSE frestaurants
+
+          PERFORM VERIFIER_CAPACITE_RESERVATION
+
+          IF Wlibre = 0 THEN
+           DISPLAY 'Restaurant complet sur ce créneau (',
+            WPlacesLibres,' place(s) libre(s))'
+          ELSE
+           MOVE frs_numTable TO WtableAssignee
+           IF WtableAssignee = 0 THEN
+            PERFORM ASSIGNER_TABLE
+           ELSE
+            OPEN INPUT ftables
+            MOVE WidRestSauv TO ftb_idrest
+            MOVE WtableAssignee TO ftb_numero
+            READ ftables
+             NOT INVALID KEY
+              MOVE ftb_places TO WplacesTable
+            END-READ
+            CLOSE ftables
+            IF WplacesTable < WnbPersonnes THEN
+             PERFORM LIBERER_TABLE
+             PERFORM ASSIGNER_TABLE
+            END-IF
+           END-IF
+           MOVE WtableAssignee TO frs_numTable
+
+           CLOSE freservations
+           OPEN I-O freservations
+           MOVE WidSauv TO frs_id
+           READ freservations
+            INVALID KEY
+             DISPLAY 'Erreur lors de la relecture de la réservation'
+            NOT INVALID KEY
+             MOVE Wdate TO frs_date
+             MOVE WheureSauv TO frs_heure
+             MOVE WnbPersonnes TO frs_nbPersonnes
+             MOVE WtableAssignee TO frs_numTable
+             REWRITE resaTampon
+             IF frs_stat NOT = 0 THEN
+              DISPLAY 'Erreur lors de la modification de la'
+     -               ' réservation'
+             ELSE
+              DISPLAY 'Réservation modifiée'
+              IF WtableAssignee = 0 THEN
+               DISPLAY 'Aucune table libre n''a pu être assignée'
+              ELSE
+               DISPLAY 'Table assignée : ',WtableAssignee
+              END-IF
+              PERFORM ENVOYER_CONFIRMATION_RESERVATION
+             END-IF
+           END-READ
+          END-IF
+        END-READ
+
+       DISPLAY '-====================================-'
+
+        CLOSE freservations.
+
+      **************** SUPPRIMER_RESERVATION *****************
+      * Supprimer une réservation
+      ******************************************************
+       SUPPRIMER_RESERVATION.
+
+       DISPLAY '|====================================|'
+       DISPLAY '|=========== SUPPRESSION  ===========|'
+       DISPLAY '|===========      DE      ===========|'
+       DISPLAY '|===========  RESERVATION ===========|'
+       DISPLAY '|====================================|'
+       DISPLAY ' '
+
+        OPEN I-O freservations
+        DISPLAY 'Identifiant de la réservation à supprimer :'
+        ACCEPT frs_id
+        READ freservations
+         INVALID KEY
+          DISPLAY 'Réservation inexistante'
+         NOT INVALID KEY
+          MOVE 0 TO Wchoix
+          PERFORM WITH TEST AFTER UNTIL Wchoix = 1 OR Wchoix = 0
+           DISPLAY 'Etes vous sûr de vouloir supprimer cette'
+     -             ' réservation ?'
+           DISPLAY '1 : OUI     0 : NON'
+           ACCEPT Wchoix
+          END-PERFORM
+          IF Wchoix = 1 THEN
+           MOVE frs_id TO WidSauv
+           MOVE frs_idrest TO WidRestSauv
+           MOVE frs_numTable TO WtableAssignee
+           DELETE freservations
+            INVALID KEY
+             DISPLAY 'Erreur lors de la suppression'
+            NOT INVALID KEY
+             DISPLAY 'Réservation supprimée'
+             PERFORM SUPPRIMER_MENUS_RESERVATION
+             IF WtableAssignee NOT = 0
+              PERFORM LIBERER_TABLE
+             END-IF
+          ELSE
+           DISPLAY 'La suppression a été annulée'
+          END-IF
+        END-READ
+
+       DISPLAY '-====================================-'
+
+        CLOSE freservations.
+
+      ************* SUPPRIMER_MENUS_RESERVATION ***************
+      * Supprime les lignes détail de menus associées à la
+      * réservation WidSauv, après suppression de la réservation
+      ******************************************************
+       SUPPRIMER_MENUS_RESERVATION.
+
+       OPEN I-O fresamenus
+       MOVE WidSauv TO frd_idresa
+       START fresamenus, KEY IS = frd_idresa
+        INVALID KEY CONTINUE
+        NOT INVALID KEY
+         MOVE 0 TO Wfin
+         PERFORM WITH TEST AFTER UNTIL Wfin = 1
+          READ fresamenus NEXT
+           AT END MOVE 1 TO Wfin
+           NOT AT END
+            IF frd_idresa NOT = WidSauv THEN
+             MOVE 1 TO Wfin
+            ELSE
+             DELETE fresamenus
+            END-IF
+          END-READ
+         END-PERFORM
+       END-START
+       CLOSE fresamenus.
+
+      **************** FICHE_JOUR_RESTAURANT ******************
+      * Liste, triée par heure, les réservations d'un restaurant
+      * pour une date donnée : la fiche remise au host stand
+      ******************************************************
+       FICHE_JOUR_RESTAURANT.
+
+       DISPLAY '|====================================|'
+       DISPLAY '|===========  FICHE DU    ===========|'
+       DISPLAY '|===========    JOUR      ===========|'
+       DISPLAY '|====================================|'
+       DISPLAY ' '
+
+        DISPLAY 'Identifiant du restaurant :'
+        ACCEPT WidResto
+        DISPLAY 'Jour de la réservation :'
+        ACCEPT Wdate_jour
+        DISPLAY 'Mois de la réservation :'
+        ACCEPT Wdate_mois
+        DISPLAY 'Année de la réservation :'
+        ACCEPT Wdate_annee
+
+        SORT wtri ON ASCENDING KEY wtri_heure wtri_minute
+         INPUT PROCEDURE IS ALIMENTER_FICHE_JOUR
+         OUTPUT PROCEDURE IS IMPRIMER_FICHE_JOUR
+
+       DISPLAY '-====================================-'.
+
+      **************** ALIMENTER_FICHE_JOUR ********************
+      * Alimente le fichier de tri avec les réservations du
+      * restaurant WidResto pour la date Wdate
+      ******************************************************
+       ALIMENTER_FICHE_JOUR.
+
+       OPEN INPUT freservations
+       MOVE WidResto TO frs_idrest
+       START freservations, KEY IS = frs_idrest
+        INVALID KEY CONTINUE
+        NOT INVALID KEY
+         MOVE 0 TO Wfin
+         PERFORM WITH TEST AFTER UNTIL Wfin = 1
+          READ freservations NEXT
+           AT END MOVE 1 TO Wfin
+           NOT AT END
+            IF frs_idrest NOT = WidResto THEN
+             MOVE 1 TO Wfin
+            ELSE
+             IF frs_date = Wdate THEN
+              MOVE frs_heure_heure TO wtri_heure
+              MOVE frs_heure_minute TO wtri_minute
+              MOVE frs_id TO wtri_id
+              MOVE frs_idcli TO wtri_idcli
+              MOVE frs_nbPersonnes TO wtri_nbPersonnes
+              MOVE frs_prix TO wtri_prix
+              MOVE frs_nomsMenus TO wtri_nomsMenus
+              RELEASE wtriEnr
+             END-IF
+            END-IF
+          END-READ
+         END-PERFORM
+       END-START
+       CLOSE freservations.
+
+      **************** IMPRIMER_FICHE_JOUR **********************
+      * Affiche les réservations triées, dans l'ordre de la
+      * fiche remise au host stand
+      ******************************************************
+       IMPRIMER_FICHE_JOUR.
+
+       MOVE 0 TO Wfin
+       PERFORM WITH TEST AFTER UNTIL Wfin = 1
+        RETURN wtri
+         AT END MOVE 1 TO Wfin
+         NOT AT END
+          DISPLAY 'Réservation ',wtri_id,' - ',
+           wtri_heure,'h',wtri_minute
+          DISPLAY '  Client : ',wtri_idcli,
+           '   Personnes : ',wtri_nbPersonnes
+          DISPLAY '  Menus : ',wtri_nomsMenus
+          DISPLAY '  Prix : ',wtri_prix,' €'
+          DISPLAY ' '
+       END-PERFORM.
