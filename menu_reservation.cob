@@ -0,0 +1,34 @@
+       OPERATION_RESERVATION.
+
+       PERFORM WITH TEST AFTER UNTIL Wnbchoix = 0
+        PERFORM WITH TEST AFTER UNTIL Wnbchoix >= 0 AND Wnbchoix <= 5
+         DISPLAY '*********************************'
+         DISPLAY '************* MENU **************'
+         DISPLAY '***** OPERATION RESERVATION *****'
+         DISPLAY '*********************************'
+         DISPLAY 'Que souhaitez vous faire ?'
+         DISPLAY ' 1 - Ajouter une reservation'
+         DISPLAY ' 2 - Consulter une reservation'
+         DISPLAY ' 3 - Modifier une reservation'
+         DISPLAY ' 4 - Supprimer une reservation'
+         DISPLAY ' 5 - Fiche du jour (par restaurant et date)'
+         DISPLAY ' 0 - Quitter'
+         ACCEPT Wnbchoix
+         EVALUATE Wnbchoix
+          WHEN 1
+           PERFORM AJOUTER_RESERVATION
+          WHEN 2
+           PERFORM CONSULTER_RESERVATION
+          WHEN 3
+           PERFORM MODIFIER_RESERVATION
+          WHEN 4
+           PERFORM SUPPRIMER_RESERVATION
+          WHEN 5
+           PERFORM FICHE_JOUR_RESTAURANT
+         END-EVALUATE
+        END-PERFORM
+       END-PERFORM.
+
+
+      ****************************************************************
+       COPY proc_reservation.
