@@ -0,0 +1,217 @@
+      ***************** RECHERCHER_NUM_UTILISATEUR ***********
+      * Recherche le prochain identifiant libre pour un compte
+      ******************************************************
+       RECHERCHER_NUM_UTILISATEUR.
+       CLOSE futilisateurs
+       OPEN I-O futilisateurs
+       OPEN I-O fcompteurs
+       MOVE 'UTILISATEUR' TO WcptNom
+       PERFORM PROCHAIN_COMPTEUR
+       MOVE WseqVal TO Wnum
+       CLOSE fcompteurs.
+
+      ******************* AJOUTER_UTILISATEUR ****************
+      * Créer un compte Gérant ou Directeur
+      * Le mot de passe est salé puis haché avant écriture
+      ******************************************************
+       AJOUTER_UTILISATEUR.
+
+       DISPLAY '|====================================|'
+       DISPLAY '|=========== AJOUT        ===========|'
+       DISPLAY '|===========      DE      ===========|'
+       DISPLAY '|===========   UTILISATEUR ==========|'
+       DISPLAY '|====================================|'
+       DISPLAY ' '
+
+        OPEN I-O futilisateurs
+        DISPLAY 'Pseudo du nouveau compte :'
+        ACCEPT Wpseudo
+        MOVE Wpseudo TO fu_pseudo
+        MOVE 0 TO Wtrouve
+        START futilisateurs, KEY IS = fu_pseudo
+         INVALID KEY CONTINUE
+         NOT INVALID KEY MOVE 1 TO Wtrouve
+        END-START
+
+        IF Wtrouve = 1 THEN
+         DISPLAY 'Ce pseudo est déjà utilisé'
+        ELSE
+         PERFORM RECHERCHER_NUM_UTILISATEUR
+         MOVE Wnum TO fu_id
+         MOVE Wpseudo TO fu_pseudo
+
+         MOVE SPACES TO Wrole
+         PERFORM WITH TEST AFTER
+          UNTIL Wrole = 'Gérant' OR Wrole = 'Directeur'
+          DISPLAY 'Role (Gérant / Directeur) :'
+          ACCEPT Wrole
+         END-PERFORM
+         MOVE Wrole TO fu_role
+
+         DISPLAY 'Mot de passe du nouveau compte :'
+         ACCEPT Wmdp
+         PERFORM GENERER_SEL
+         MOVE Wsalt TO fu_salt
+         PERFORM HASHER_MDP
+         MOVE WmdpHashA TO fu_mdp
+         MOVE 0 TO fu_tentatives
+         MOVE 0 TO fu_bloque
+
+         WRITE uTampon
+          INVALID KEY
+           DISPLAY 'Erreur lors de la création du compte'
+          NOT INVALID KEY
+           DISPLAY 'Compte créé'
+         END-WRITE
+        END-IF
+
+       DISPLAY '-====================================-'
+
+        CLOSE futilisateurs.
+
+      ******************* AFFICHER_UTILISATEUR ***************
+      * Affiche les informations d'un compte (hors mot de passe)
+      ******************************************************
+       AFFICHER_UTILISATEUR.
+       DISPLAY '******* Identifiant :', fu_id,' *******'
+       DISPLAY '  Pseudo : ',fu_pseudo
+       DISPLAY '  Role : ',fu_role
+       IF FU-COMPTE-BLOQUE THEN
+        DISPLAY '  Etat : bloqué'
+       ELSE
+        DISPLAY '  Etat : actif'
+       END-IF
+       DISPLAY '********************************'
+       DISPLAY ' '.
+
+      ******************* CONSULTER_UTILISATEUR ***************
+      * Consulter tous les comptes ou un compte par pseudo
+      ******************************************************
+       CONSULTER_UTILISATEUR.
+
+       DISPLAY '|====================================|'
+       DISPLAY '|=========== CONSULTATION ===========|'
+       DISPLAY '|===========      DE      ===========|'
+       DISPLAY '|===========   UTILISATEUR ==========|'
+       DISPLAY '|====================================|'
+       DISPLAY ' '
+
+        OPEN INPUT futilisateurs
+        MOVE 0 TO Wchoix
+        PERFORM WITH TEST AFTER UNTIL Wchoix > 0 AND Wchoix <= 2
+         DISPLAY 'Que souhaitez vous faire ?'
+         DISPLAY '1 - Voir tous les comptes'
+         DISPLAY '2 - Rechercher par pseudo'
+         ACCEPT Wchoix
+        END-PERFORM
+        EVALUATE Wchoix
+         WHEN 1
+          MOVE 0 TO Wfin
+          PERFORM WITH TEST AFTER UNTIL Wfin = 1
+           READ futilisateurs NEXT
+            AT END MOVE 1 TO Wfin
+            NOT AT END PERFORM AFFICHER_UTILISATEUR
+           END-READ
+          END-PERFORM
+         WHEN 2
+          DISPLAY 'Pseudo recherché :'
+          ACCEPT fu_pseudo
+          READ futilisateurs
+           INVALID KEY DISPLAY 'Aucun compte ne porte ce pseudo'
+           NOT INVALID KEY PERFORM AFFICHER_UTILISATEUR
+          END-READ
+        END-EVALUATE
+
+       DISPLAY '-====================================-'
+
+        CLOSE futilisateurs.
+
+      ******************* MODIFIER_UTILISATEUR ****************
+      * Modifier le role ou le mot de passe d'un compte
+      ******************************************************
+       MODIFIER_UTILISATEUR.
+
+       DISPLAY '|====================================|'
+       DISPLAY '|=========== MODIFICATION ===========|'
+       DISPLAY '|===========      DE      ===========|'
+       DISPLAY '|===========   UTILISATEUR ==========|'
+       DISPLAY '|====================================|'
+       DISPLAY ' '
+
+        OPEN I-O futilisateurs
+        DISPLAY 'Pseudo du compte à modifier :'
+        ACCEPT fu_pseudo
+        READ futilisateurs
+         INVALID KEY
+          DISPLAY 'Aucun compte ne porte ce pseudo'
+         NOT INVALID KEY
+          MOVE SPACES TO Wrole
+          PERFORM WITH TEST AFTER
+           UNTIL Wrole = 'Gérant' OR Wrole = 'Directeur'
+           OR Wrole = SPACES
+           DISPLAY 'Nouveau role (Gérant / Directeur,'
+     -           ' vide = inchangé) :'
+           ACCEPT Wrole
+          END-PERFORM
+          IF Wrole NOT EQUAL SPACES
+           MOVE Wrole TO fu_role
+          END-IF
+
+          MOVE 0 TO Wchoix
+          PERFORM WITH TEST AFTER UNTIL Wchoix = 1 OR Wchoix = 0
+           DISPLAY 'Réinitialiser le mot de passe ? (1:oui 0:non)'
+           ACCEPT Wchoix
+          END-PERFORM
+          IF Wchoix = 1 THEN
+           DISPLAY 'Nouveau mot de passe :'
+           ACCEPT Wmdp
+           PERFORM GENERER_SEL
+           MOVE Wsalt TO fu_salt
+           PERFORM HASHER_MDP
+           MOVE WmdpHashA TO fu_mdp
+           MOVE 0 TO fu_tentatives
+           MOVE 0 TO fu_bloque
+          END-IF
+
+          REWRITE uTampon
+          DISPLAY 'Compte modifié'
+        END-READ
+
+       DISPLAY '-====================================-'
+
+        CLOSE futilisateurs.
+
+      ******************* DESACTIVER_UTILISATEUR **************
+      * Bloque ou réactive un compte (bascule de fu_bloque)
+      ******************************************************
+       DESACTIVER_UTILISATEUR.
+
+       DISPLAY '|====================================|'
+       DISPLAY '|=========== ACTIVATION   ===========|'
+       DISPLAY '|===========      DE      ===========|'
+       DISPLAY '|===========   UTILISATEUR ==========|'
+       DISPLAY '|====================================|'
+       DISPLAY ' '
+
+        OPEN I-O futilisateurs
+        DISPLAY 'Pseudo du compte à activer/désactiver :'
+        ACCEPT fu_pseudo
+        READ futilisateurs
+         INVALID KEY
+          DISPLAY 'Aucun compte ne porte ce pseudo'
+         NOT INVALID KEY
+          IF FU-COMPTE-BLOQUE THEN
+           MOVE 0 TO fu_bloque
+           MOVE 0 TO fu_tentatives
+           REWRITE uTampon
+           DISPLAY 'Compte réactivé'
+          ELSE
+           MOVE 1 TO fu_bloque
+           REWRITE uTampon
+           DISPLAY 'Compte désactivé'
+          END-IF
+        END-READ
+
+       DISPLAY '-====================================-'
+
+        CLOSE futilisateurs.
