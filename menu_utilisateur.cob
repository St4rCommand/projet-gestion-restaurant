@@ -0,0 +1,31 @@
+       OPERATION_UTILISATEUR.
+
+       PERFORM WITH TEST AFTER UNTIL Wutil = 0
+        PERFORM WITH TEST AFTER UNTIL Wutil >= 0 AND Wutil <= 4
+         DISPLAY '*********************************'
+         DISPLAY '************* MENU **************'
+         DISPLAY '***** OPERATION UTILISATEUR *****'
+         DISPLAY '*********************************'
+         DISPLAY 'Que souhaitez vous faire ?'
+         DISPLAY ' 1 - Ajouter un compte'
+         DISPLAY ' 2 - Consulter les comptes'
+         DISPLAY ' 3 - Modifier un compte'
+         DISPLAY ' 4 - Activer/Désactiver un compte'
+         DISPLAY ' 0 - Quitter'
+         ACCEPT Wutil
+         EVALUATE Wutil
+          WHEN 1
+           PERFORM AJOUTER_UTILISATEUR
+          WHEN 2
+           PERFORM CONSULTER_UTILISATEUR
+          WHEN 3
+           PERFORM MODIFIER_UTILISATEUR
+          WHEN 4
+           PERFORM DESACTIVER_UTILISATEUR
+         END-EVALUATE
+        END-PERFORM
+       END-PERFORM.
+
+
+      ****************************************************************
+       COPY proc_utilisateur.
