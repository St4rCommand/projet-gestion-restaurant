@@ -0,0 +1,34 @@
+       OPERATION_CLIENT.
+
+       PERFORM WITH TEST AFTER UNTIL WrepChoix = 0
+        PERFORM WITH TEST AFTER UNTIL WrepChoix >= 0 AND WrepChoix <= 5
+         DISPLAY '*********************************'
+         DISPLAY '************* MENU **************'
+         DISPLAY '******* OPERATION CLIENT ********'
+         DISPLAY '*********************************'
+         DISPLAY 'Que souhaitez vous faire ?'
+         DISPLAY ' 1 - Ajouter un client'
+         DISPLAY ' 2 - Consulter un client'
+         DISPLAY ' 3 - Modifier un client'
+         DISPLAY ' 4 - Supprimer un client'
+         DISPLAY ' 5 - Historique et dépenses d''un client'
+         DISPLAY ' 0 - Quitter'
+         ACCEPT WrepChoix
+         EVALUATE WrepChoix
+          WHEN 1
+           PERFORM AJOUTER_CLIENT
+          WHEN 2
+           PERFORM CONSULTER_CLIENT
+          WHEN 3
+           PERFORM MODIFIER_CLIENT
+          WHEN 4
+           PERFORM SUPPRIMER_CLIENT
+          WHEN 5
+           PERFORM HISTORIQUE_CLIENT
+         END-EVALUATE
+        END-PERFORM
+       END-PERFORM.
+
+
+      ****************************************************************
+       COPY proc_client.
