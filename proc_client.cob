@@ -0,0 +1,354 @@
+      ***************** RECHERCHER_NUM_CLIENT ***************
+      * Recherche le premier identifiant libre pour un client
+      ******************************************************
+       RECHERCHER_NUM_CLIENT.
+       CLOSE fclients
+       OPEN I-O fclients
+       OPEN I-O fcompteurs
+       MOVE 'CLIENT' TO WcptNom
+       PERFORM PROCHAIN_COMPTEUR
+       MOVE WseqVal TO Wnum
+       CLOSE fcompteurs.
+
+      ******************** AJOUTER_CLIENT *******************
+      * Ajouter un client
+      ******************************************************
+       AJOUTER_CLIENT.
+
+       DISPLAY '|====================================|'
+       DISPLAY '|=========== AJOUT        ===========|'
+       DISPLAY '|===========      DE      ===========|'
+       DISPLAY '|===========       CLIENT ===========|'
+       DISPLAY '|====================================|'
+       DISPLAY ' '
+
+        OPEN I-O fclients
+        MOVE 0 TO Wrep
+        PERFORM WITH TEST AFTER UNTIL Wrep = 0
+         PERFORM RECHERCHER_NUM_CLIENT
+         MOVE Wnum TO fc_id
+         DISPLAY 'Nom du client :'
+         ACCEPT fc_nom
+         DISPLAY 'Prénom du client :'
+         ACCEPT fc_prenom
+         PERFORM WITH TEST AFTER UNTIL WtelCli > 0100000000
+            AND WtelCli < 0999999999
+          DISPLAY 'Numéro de téléphone (ex: 0204124874) :'
+          ACCEPT WtelCli
+         END-PERFORM
+         MOVE WtelCli TO fc_tel
+         DISPLAY 'Adresse mail :'
+         ACCEPT fc_mail
+         DISPLAY 'Rue :'
+         ACCEPT fc_rue
+         DISPLAY 'Ville :'
+         ACCEPT fc_ville
+         PERFORM WITH TEST AFTER UNTIL WcodePCli >= 1000
+            AND WcodePCli < 99999
+          DISPLAY 'Code postal :'
+          ACCEPT WcodePCli
+         END-PERFORM
+         MOVE WcodePCli TO fc_codeP
+         MOVE 0 TO fc_nbReserv
+         MOVE 0 TO fc_pctReduc
+
+         WRITE cliTampon
+          INVALID KEY
+           DISPLAY "Echec de l'insertion"
+          NOT INVALID KEY
+           DISPLAY 'Client enregistré, identifiant : ',fc_id
+         END-WRITE
+
+         DISPLAY 'Souhaitez vous enregistrer un nouveau client ?'
+         DISPLAY '0 : non, 1 : oui'
+         ACCEPT Wrep
+        END-PERFORM
+
+       DISPLAY '-====================================-'
+
+        CLOSE fclients.
+
+      ****************** CONSULTER_CLIENT *******************
+      * Consulter un/des client(s) : tous, par identifiant,
+      * par nom ou par ville
+      ******************************************************
+       CONSULTER_CLIENT.
+
+       DISPLAY '|====================================|'
+       DISPLAY '|=========== CONSULTATION ===========|'
+       DISPLAY '|===========      DE      ===========|'
+       DISPLAY '|===========       CLIENT ===========|'
+       DISPLAY '|====================================|'
+       DISPLAY ' '
+
+        OPEN INPUT fclients
+        MOVE 0 TO Wchoix
+        PERFORM WITH TEST AFTER UNTIL Wchoix > 0 AND Wchoix <= 4
+         DISPLAY 'Que souhaitez vous faire ?'
+         DISPLAY '1 - Voir tous les clients'
+         DISPLAY '2 - Rechercher par identifiant'
+         DISPLAY '3 - Rechercher par nom'
+         DISPLAY '4 - Rechercher par ville'
+         ACCEPT Wchoix
+        END-PERFORM
+        EVALUATE Wchoix
+         WHEN 1
+          MOVE 0 TO Wfin
+          PERFORM WITH TEST AFTER UNTIL Wfin = 1
+           READ fclients NEXT
+            AT END MOVE 1 TO Wfin
+            NOT AT END PERFORM AFFICHER_CLIENT
+           END-READ
+          END-PERFORM
+         WHEN 2
+          DISPLAY 'Identifiant du client :'
+          ACCEPT fc_id
+          READ fclients
+           INVALID KEY DISPLAY 'Client inexistant'
+           NOT INVALID KEY PERFORM AFFICHER_CLIENT
+          END-READ
+         WHEN 3
+          MOVE 0 TO Wfin
+          DISPLAY 'Nom recherché :'
+          ACCEPT WnomCli
+          MOVE WnomCli TO fc_nom
+          START fclients, KEY IS = fc_nom
+           INVALID KEY DISPLAY 'Aucun client ne porte ce nom'
+           NOT INVALID KEY
+            PERFORM WITH TEST AFTER UNTIL Wfin = 1
+             READ fclients NEXT
+              AT END MOVE 1 TO Wfin
+              NOT AT END
+               IF fc_nom = WnomCli THEN
+                PERFORM AFFICHER_CLIENT
+               ELSE
+                MOVE 1 TO Wfin
+               END-IF
+             END-READ
+            END-PERFORM
+          END-START
+         WHEN 4
+          MOVE 0 TO Wfin
+          DISPLAY 'Ville recherchée :'
+          ACCEPT WvilleCli
+          MOVE WvilleCli TO fc_ville
+          START fclients, KEY IS = fc_ville
+           INVALID KEY DISPLAY 'Aucun client dans cette ville'
+           NOT INVALID KEY
+            PERFORM WITH TEST AFTER UNTIL Wfin = 1
+             READ fclients NEXT
+              AT END MOVE 1 TO Wfin
+              NOT AT END
+               IF fc_ville = WvilleCli THEN
+                PERFORM AFFICHER_CLIENT
+               ELSE
+                MOVE 1 TO Wfin
+               END-IF
+             END-READ
+            END-PERFORM
+          END-START
+        END-EVALUATE
+
+       DISPLAY '-====================================-'
+
+        CLOSE fclients.
+
+      ******************* AFFICHER_CLIENT *******************
+       AFFICHER_CLIENT.
+       DISPLAY '******* Identifiant :', fc_id,' *******'
+       DISPLAY '  Nom : ',fc_nom,' ',fc_prenom
+       DISPLAY '  Téléphone : ',fc_tel
+       DISPLAY '  Mail : ',fc_mail
+       DISPLAY '  Adresse : ',fc_rue,' ',fc_ville,' ',fc_codeP
+       DISPLAY '  Réservations passées : ',fc_nbReserv
+       DISPLAY '  Réduction fidélité : ',fc_pctReduc,' %'
+       DISPLAY '********************************'
+       DISPLAY ' '.
+
+      ****************** MODIFIER_CLIENT *********************
+      * Modifier les coordonnées d'un client
+      ******************************************************
+       MODIFIER_CLIENT.
+
+       DISPLAY '|====================================|'
+       DISPLAY '|=========== MODIFICATION ===========|'
+       DISPLAY '|===========      DE      ===========|'
+       DISPLAY '|===========       CLIENT ===========|'
+       DISPLAY '|====================================|'
+       DISPLAY ' '
+
+        OPEN I-O fclients
+        DISPLAY 'Identifiant du client à modifier :'
+        ACCEPT fc_id
+        READ fclients
+         INVALID KEY
+          DISPLAY 'Client inexistant'
+         NOT INVALID KEY
+          PERFORM AFFICHER_CLIENT
+
+          MOVE SPACE TO WnomCli
+          MOVE SPACE TO WprenomCli
+          MOVE LOW-VALUE TO WtelCli
+          MOVE SPACE TO WmailCli
+          MOVE SPACE TO WrueCli
+          MOVE SPACE TO WvilleCli
+          MOVE LOW-VALUE TO WcodePCli
+
+          DISPLAY 'Donnez les nouvelles informations (vide : inchangé)'
+          DISPLAY 'Nom :'
+          ACCEPT WnomCli
+          DISPLAY 'Prénom :'
+          ACCEPT WprenomCli
+          DISPLAY 'Téléphone :'
+          ACCEPT WtelCli
+          DISPLAY 'Mail :'
+          ACCEPT WmailCli
+          DISPLAY 'Rue :'
+          ACCEPT WrueCli
+          DISPLAY 'Ville :'
+          ACCEPT WvilleCli
+          DISPLAY 'Code postal :'
+          ACCEPT WcodePCli
+
+          IF WnomCli NOT EQUAL SPACE
+           MOVE WnomCli TO fc_nom
+          END-IF
+          IF WprenomCli NOT EQUAL SPACE
+           MOVE WprenomCli TO fc_prenom
+          END-IF
+          IF WtelCli NOT EQUAL 0
+           MOVE WtelCli TO fc_tel
+          END-IF
+          IF WmailCli NOT EQUAL SPACE
+           MOVE WmailCli TO fc_mail
+          END-IF
+          IF WrueCli NOT EQUAL SPACE
+           MOVE WrueCli TO fc_rue
+          END-IF
+          IF WvilleCli NOT EQUAL SPACE
+           MOVE WvilleCli TO fc_ville
+          END-IF
+          IF WcodePCli NOT EQUAL 0
+           MOVE WcodePCli TO fc_codeP
+          END-IF
+
+          REWRITE cliTampon
+          DISPLAY 'Client modifié'
+        END-READ
+
+       DISPLAY '-====================================-'
+
+        CLOSE fclients.
+
+      ****************** SUPPRIMER_CLIENT *******************
+      * Supprimer un client
+      * Refusé si le client a encore des réservations
+      ******************************************************
+       SUPPRIMER_CLIENT.
+
+       DISPLAY '|====================================|'
+       DISPLAY '|=========== SUPPRESSION  ===========|'
+       DISPLAY '|===========      DE      ===========|'
+       DISPLAY '|===========       CLIENT ===========|'
+       DISPLAY '|====================================|'
+       DISPLAY ' '
+
+        OPEN I-O fclients
+        OPEN INPUT freservations
+        DISPLAY 'Identifiant du client à supprimer :'
+        ACCEPT fc_id
+        READ fclients
+         INVALID KEY
+          DISPLAY 'Client inexistant'
+         NOT INVALID KEY
+          MOVE fc_id TO frs_idcli
+          MOVE 0 TO Wtrouve
+          START freservations, KEY IS = frs_idcli
+           INVALID KEY CONTINUE
+           NOT INVALID KEY MOVE 1 TO Wtrouve
+          END-START
+
+          IF Wtrouve = 1 THEN
+           DISPLAY 'Vous ne pouvez pas supprimer un client ayant'
+     -             ' des réservations'
+          ELSE
+           MOVE 0 TO Wchoix
+           PERFORM WITH TEST AFTER UNTIL Wchoix = 1 OR Wchoix = 0
+            DISPLAY 'Etes vous sûr de vouloir supprimer ce client ?'
+            DISPLAY '1 : OUI     0 : NON'
+            ACCEPT Wchoix
+           END-PERFORM
+           IF Wchoix = 1 THEN
+            DELETE fclients
+             INVALID KEY
+              DISPLAY 'Erreur lors de la suppression'
+             NOT INVALID KEY
+              DISPLAY 'Client supprimé'
+           ELSE
+            DISPLAY 'La suppression a été annulée'
+           END-IF
+          END-IF
+        END-READ
+
+       DISPLAY '-====================================-'
+
+        CLOSE freservations
+        CLOSE fclients.
+
+      ***************** HISTORIQUE_CLIENT ********************
+      * Liste toutes les réservations d'un client et cumule
+      * son montant total dépensé
+      ******************************************************
+       HISTORIQUE_CLIENT.
+
+       DISPLAY '|====================================|'
+       DISPLAY '|===========  HISTORIQUE  ===========|'
+       DISPLAY '|===========      DE      ===========|'
+       DISPLAY '|===========       CLIENT ===========|'
+       DISPLAY '|====================================|'
+       DISPLAY ' '
+
+        OPEN INPUT fclients
+        DISPLAY 'Identifiant du client :'
+        ACCEPT fc_id
+        READ fclients
+         INVALID KEY
+          DISPLAY 'Client inexistant'
+         NOT INVALID KEY
+          PERFORM AFFICHER_CLIENT
+
+          MOVE 0 TO WtotalDepense
+          OPEN INPUT freservations
+          MOVE fc_id TO frs_idcli
+          START freservations, KEY IS = frs_idcli
+           INVALID KEY
+            DISPLAY 'Aucune réservation pour ce client'
+           NOT INVALID KEY
+            MOVE 0 TO Wfin
+            PERFORM WITH TEST AFTER UNTIL Wfin = 1
+             READ freservations NEXT
+              AT END MOVE 1 TO Wfin
+              NOT AT END
+               IF frs_idcli NOT = fc_id THEN
+                MOVE 1 TO Wfin
+               ELSE
+                DISPLAY '  Le ',frs_date_jour,'/',frs_date_mois,'/',
+                 frs_date_annee,' à ',frs_heure_heure,'h',
+                 frs_heure_minute,' - Restaurant ',frs_idrest
+                DISPLAY '    Menus : ',frs_nomsMenus
+                DISPLAY '    Prix : ',frs_prix,' €'
+                ADD frs_prix TO WtotalDepense
+               END-IF
+             END-READ
+            END-PERFORM
+          END-START
+          CLOSE freservations
+
+          DISPLAY ' '
+          DISPLAY 'Total dépensé par ce client : ',WtotalDepense,
+           ' €'
+        END-READ
+
+       DISPLAY '-====================================-'
+
+        CLOSE fclients.
