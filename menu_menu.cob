@@ -0,0 +1,57 @@
+       OPERATION_MENU.
+
+       PERFORM WITH TEST AFTER UNTIL Wmenu = 0
+        PERFORM WITH TEST AFTER UNTIL Wmenu >= 0 AND Wmenu <= 6
+         DISPLAY '*********************************'
+         DISPLAY '************* MENU **************'
+         DISPLAY '******** OPERATION MENU *********'
+         DISPLAY '*********************************'
+         DISPLAY 'Que souhaitez vous faire ?'
+         DISPLAY ' 1 - Ajouter un menu'
+         DISPLAY ' 2 - Consulter un menu'
+         DISPLAY ' 3 - Consulter les menus par budget'
+         DISPLAY ' 4 - Modifier un menu'
+         DISPLAY ' 5 - Supprimer un menu'
+         DISPLAY ' 6 - Gerer loffre de menus dun restaurant'
+         DISPLAY ' 0 - Quitter'
+         ACCEPT Wmenu
+         EVALUATE Wmenu
+          WHEN 1
+           PERFORM AJOUTER_MENU
+          WHEN 2
+           PERFORM CONSULTER_MENU
+          WHEN 3
+           PERFORM CONSULTER_MENU_BUDGET
+          WHEN 4
+           PERFORM MODIFIER_MENU
+          WHEN 5
+           PERFORM SUPPRIMER_MENU
+          WHEN 6
+           PERFORM GERER_OFFRE_RESTAURANT
+         END-EVALUATE
+        END-PERFORM
+       END-PERFORM.
+
+
+      ****************************************************************
+       OPERATION_MENU_UTIL.
+
+       PERFORM WITH TEST AFTER UNTIL Wmenu = 0
+        PERFORM WITH TEST AFTER UNTIL Wmenu >= 0 AND Wmenu <= 2
+         DISPLAY 'Que souhaitez vous faire ?'
+         DISPLAY ' 1 - Consulter un menu'
+         DISPLAY ' 2 - Consulter les menus par budget'
+         DISPLAY ' 0 - Quitter'
+         ACCEPT Wmenu
+        END-PERFORM
+        EVALUATE Wmenu
+         WHEN 1
+          PERFORM CONSULTER_MENU
+         WHEN 2
+          PERFORM CONSULTER_MENU_BUDGET
+        END-EVALUATE
+       END-PERFORM.
+
+
+      ****************************************************************
+       COPY proc_menu.
