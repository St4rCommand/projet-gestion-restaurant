@@ -23,7 +23,7 @@
          DISPLAY ' '
          
          WRITE mTampon END-WRITE
-         IF fp_stat = 0 THEN
+         IF fm_stat = 0 THEN
          
          OPEN INPUT fplats
          MOVE 0 TO WprixCarte
@@ -93,11 +93,16 @@
           END-IF
          END-PERFORM
  
-         REWRITE mTampon END-REWRITE  
-          
-          IF fp_stat = 0 THEN
+         REWRITE mTampon END-REWRITE
+
+          IF fm_stat = 0 THEN
            DISPLAY 'Menu enregistré'
-          END-IF       
+           MOVE 'MENU' TO WaudFichier
+           MOVE 'AJOUT' TO WaudOperation
+           MOVE SPACE TO WaudCleAvant
+           MOVE fm_nom TO WaudCleApres
+           PERFORM ENREGISTRER_AUDIT
+          END-IF
          
           PERFORM WITH TEST AFTER UNTIL Wfin = 0 OR Wfin = 1
            DISPLAY 'Souhaitez vous continuer? 0 : non, 1 : oui'
@@ -130,50 +135,88 @@
        DISPLAY '|====================================|'
        DISPLAY ' '
 
-        DISPLAY 'Saisir le nom du menu à afficher :'
-        ACCEPT fm_nom
-        DISPLAY '--------------------------------------'
-        DISPLAY ' '
-          
-        OPEN INPUT fmenus
+        MOVE 0 TO Wchoix
+        PERFORM WITH TEST AFTER UNTIL Wchoix >= 1 AND Wchoix <= 2
+         DISPLAY 'Que souhaitez vous faire ?'
+         DISPLAY '1 - Consulter un menu par nom'
+         DISPLAY '2 - Exporter la liste complete des menus (CSV)'
+         ACCEPT Wchoix
+        END-PERFORM
 
-        READ fmenus
-        INVALID KEY
-         DISPLAY 'Aucun menu ne porte ce nom'
-        NOT INVALID KEY
-         DISPLAY 'MENU "',fm_nom,'" (',fm_prix,' €)'
-         OPEN INPUT fplats
+        EVALUATE Wchoix
+         WHEN 1
+          DISPLAY 'Saisir le nom du menu à afficher :'
+          ACCEPT fm_nom
+          DISPLAY 'Identifiant du restaurant (0 si aucun) :'
+          ACCEPT WidRestOffre
+          DISPLAY '--------------------------------------'
+          DISPLAY ' '
 
-         MOVE fm_entree TO fp_nom
-         READ fplats
-         INVALID KEY
-          DISPLAY 'Erreur lors de la lecture de lentrée'
-         NOT INVALID KEY
-          DISPLAY 'Entrée : ',fp_nom
-         END-READ
+          OPEN INPUT fmenus
 
-         MOVE fm_plat TO fp_nom
-         READ fplats
-         INVALID KEY
-          DISPLAY 'Erreur lors de la lecture du plat'
-         NOT INVALID KEY
-          DISPLAY 'Plat : ',fp_nom
-         END-READ
+          READ fmenus
+          INVALID KEY
+           DISPLAY 'Aucun menu ne porte ce nom'
+          NOT INVALID KEY
+           MOVE 0 TO Wtrouve
+           IF WidRestOffre NOT = 0 THEN
+            OPEN INPUT frmenus
+            MOVE WidRestOffre TO frm_idrest
+            MOVE fm_nom TO frm_nomMenu
+            READ frmenus
+             INVALID KEY
+              DISPLAY 'Ce restaurant ne propose pas ce menu'
+             NOT INVALID KEY
+              IF MENU-INDISPONIBLE THEN
+               DISPLAY 'Ce menu est indisponible dans ce restaurant'
+              ELSE
+               MOVE 1 TO Wtrouve
+               DISPLAY 'MENU "',fm_nom,'" (',frm_prixLocal,' €)'
+              END-IF
+            END-READ
+            CLOSE frmenus
+           ELSE
+            MOVE 1 TO Wtrouve
+            DISPLAY 'MENU "',fm_nom,'" (',fm_prix,' €)'
+           END-IF
 
-         MOVE fm_dessert TO fp_nom
-         READ fplats
-         INVALID KEY
-          DISPLAY 'Erreur lors de la lecture du dessert'
-         NOT INVALID KEY
-          DISPLAY 'Dessert : ',fp_nom
-         END-READ
+           IF Wtrouve = 1 THEN
+           OPEN INPUT fplats
 
-         CLOSE fplats
-        END-READ
+           MOVE fm_entree TO fp_nom
+           READ fplats
+           INVALID KEY
+            DISPLAY 'Erreur lors de la lecture de lentrée'
+           NOT INVALID KEY
+            DISPLAY 'Entrée : ',fp_nom
+           END-READ
 
-       DISPLAY '-====================================-'
+           MOVE fm_plat TO fp_nom
+           READ fplats
+           INVALID KEY
+            DISPLAY 'Erreur lors de la lecture du plat'
+           NOT INVALID KEY
+            DISPLAY 'Plat : ',fp_nom
+           END-READ
 
-        CLOSE fmenus.
+           MOVE fm_dessert TO fp_nom
+           READ fplats
+           INVALID KEY
+            DISPLAY 'Erreur lors de la lecture du dessert'
+           NOT INVALID KEY
+            DISPLAY 'Dessert : ',fp_nom
+           END-READ
+
+           CLOSE fplats
+           END-IF
+          END-READ
+
+          CLOSE fmenus
+         WHEN 2
+          PERFORM EXPORTER_MENUS
+        END-EVALUATE
+
+       DISPLAY '-====================================-'.
 
       ******************* SUPPRIMER_MENU ******************
       * Supprimer un menu
@@ -193,33 +236,21 @@
        DISPLAY ' '
 
         OPEN I-O fmenus
-        OPEN INPUT freservations
+        OPEN INPUT fresamenus
         DISPLAY 'Saisir le nom du menu à supprimer :'
         ACCEPT fm_nom
         DISPLAY '--------------------------------------'
-         
-        READ fmenus 
+
+        READ fmenus
         INVALID KEY
          DISPLAY 'Aucun menu ne porte ce nom'
         NOT INVALID KEY
-         MOVE 0 TO Wfin
          MOVE 0 TO Wtrouve
-         MOVE 0 TO WnbMenus
-         
-         PERFORM WITH TEST AFTER UNTIL Wfin = 1 OR Wtrouve = 1
-          READ freservations NEXT
-          AT END
-            MOVE 1 TO Wfin
-          NOT AT END
-           MOVE frs_nomsMenus TO WresMenu
-           INSPECT WresMenu 
-     -  TALLYING WnbMenus for ALL fm_nom
-         
-           IF WnbMenus > 0 THEN
-            MOVE 1 TO Wtrouve
-           END-IF
-          END-READ
-         END-PERFORM
+         MOVE fm_nom TO frd_nomMenu
+         START fresamenus, KEY IS = frd_nomMenu
+          INVALID KEY CONTINUE
+          NOT INVALID KEY MOVE 1 TO Wtrouve
+         END-START
 
          IF Wtrouve = 1 THEN
           DISPLAY 'Vous ne pouvez pas supprimer un menu associé'
@@ -239,6 +270,11 @@
             DISPLAY 'Le menu n''a pas été supprimé'
            NOT INVALID KEY
             DISPLAY 'Menu supprimé'
+            MOVE 'MENU' TO WaudFichier
+            MOVE 'SUPPR' TO WaudOperation
+            MOVE fm_nom TO WaudCleAvant
+            MOVE SPACE TO WaudCleApres
+            PERFORM ENREGISTRER_AUDIT
           ELSE
            DISPLAY 'La suppression a été annulée'  
           END-IF
@@ -247,10 +283,88 @@
         END-READ
          
        DISPLAY '-====================================-'
-          
-        CLOSE freservations
+
+        CLOSE fresamenus
         CLOSE fmenus.
- 
+
+      **************** GERER_OFFRE_RESTAURANT **************
+      * Associe un menu du catalogue à un restaurant, avec un
+      * prix local et une disponibilité ; crée l'association si
+      * elle n'existe pas encore, sinon la met à jour
+      ******************************************************
+       GERER_OFFRE_RESTAURANT.
+
+       DISPLAY '|====================================|'
+       DISPLAY '|===========  OFFRE DE    ===========|'
+       DISPLAY '|===========    MENU      ===========|'
+       DISPLAY '|=========== PAR RESTAURANT =========|'
+       DISPLAY '|====================================|'
+       DISPLAY ' '
+
+        OPEN INPUT frestaurants
+        OPEN INPUT fmenus
+        OPEN I-O frmenus
+
+        DISPLAY 'Identifiant du restaurant :'
+        ACCEPT WidRestOffre
+        MOVE WidRestOffre TO fr_id
+        READ frestaurants
+         INVALID KEY
+          DISPLAY 'Restaurant inexistant'
+         NOT INVALID KEY
+          DISPLAY 'Nom du menu à associer :'
+          ACCEPT fm_nom
+          READ fmenus
+           INVALID KEY
+            DISPLAY 'Aucun menu ne porte ce nom'
+           NOT INVALID KEY
+            DISPLAY 'Prix pratiqué par ce restaurant pour ce menu :'
+            ACCEPT WprixLocal
+            MOVE 9 TO WdispoMenu
+            PERFORM WITH TEST AFTER UNTIL WdispoMenu = 1
+               OR WdispoMenu = 0
+             DISPLAY 'Menu disponible dans ce restaurant ?'
+     -               ' 1:oui 0:non'
+             ACCEPT WdispoMenu
+            END-PERFORM
+
+            MOVE WidRestOffre TO frm_idrest
+            MOVE fm_nom TO frm_nomMenu
+            READ frmenus
+             INVALID KEY
+              MOVE WprixLocal TO frm_prixLocal
+              MOVE WdispoMenu TO frm_disponible
+              WRITE rmoTampon
+               INVALID KEY
+                DISPLAY "Echec de l'enregistrement"
+               NOT INVALID KEY
+                DISPLAY 'Association créée'
+                MOVE 'OFFRE' TO WaudFichier
+                MOVE 'AJOUT' TO WaudOperation
+                MOVE SPACE TO WaudCleAvant
+                MOVE fm_nom TO WaudCleApres
+                PERFORM ENREGISTRER_AUDIT
+              END-WRITE
+             NOT INVALID KEY
+              MOVE frm_prixLocal TO WaudCleAvant
+              MOVE WprixLocal TO frm_prixLocal
+              MOVE WdispoMenu TO frm_disponible
+              REWRITE rmoTampon
+              DISPLAY 'Association mise à jour'
+              MOVE 'OFFRE' TO WaudFichier
+              MOVE 'MODIF' TO WaudOperation
+              MOVE WprixLocal TO WaudCleApres
+              PERFORM ENREGISTRER_AUDIT
+            END-READ
+          END-READ
+        END-READ
+
+       DISPLAY '-====================================-'
+
+        CLOSE frmenus
+        CLOSE fmenus
+        CLOSE frestaurants.
+
       **************** CONSULTER_MENU_BUDGET **************
       * Consulter les menus dont le prix est inférieur à
       * une certaine somme
@@ -268,9 +382,12 @@
        DISPLAY ' '
 
         OPEN INPUT fmenus
+        OPEN INPUT fplats
 
         DISPLAY 'Saisir votre budget maximum :'
         ACCEPT Wbudget
+        DISPLAY 'Régime alimentaire recherché (vide = tous) :'
+        ACCEPT WregimeFiltre
 
         MOVE 0 TO Wfin
         PERFORM WITH TEST AFTER UNTIL Wfin = 1
@@ -279,13 +396,41 @@
           MOVE 1 TO Wfin
          NOT AT END
           IF fm_prix <= Wbudget THEN
-           DISPLAY fm_nom,' (',fm_prix,' €)'
+           MOVE 1 TO Wtrouve
+           IF WregimeFiltre NOT = SPACES THEN
+            MOVE 0 TO Wtrouve
+            MOVE fm_entree TO fp_nom
+            READ fplats
+             NOT INVALID KEY
+              IF fp_regime = WregimeFiltre THEN
+               MOVE 1 TO Wtrouve
+              END-IF
+            END-READ
+            MOVE fm_plat TO fp_nom
+            READ fplats
+             NOT INVALID KEY
+              IF fp_regime NOT = WregimeFiltre THEN
+               MOVE 0 TO Wtrouve
+              END-IF
+            END-READ
+            MOVE fm_dessert TO fp_nom
+            READ fplats
+             NOT INVALID KEY
+              IF fp_regime NOT = WregimeFiltre THEN
+               MOVE 0 TO Wtrouve
+              END-IF
+            END-READ
+           END-IF
+           IF Wtrouve = 1 THEN
+            DISPLAY fm_nom,' (',fm_prix,' €)'
+           END-IF
           END-IF
          END-READ
         END-PERFORM
 
        DISPLAY '-====================================-'
 
+        CLOSE fplats
         CLOSE fmenus.
 
       ******************** MODIFIER_MENU *******************
@@ -310,15 +455,48 @@
         ACCEPT fm_nom
         DISPLAY '--------------------------------------'
          
-        READ fmenus 
+        READ fmenus
         INVALID KEY
          DISPLAY 'Aucun menu ne porte ce nom'
         NOT INVALID KEY
+         MOVE fm_prix TO WaudCleAvant
          DISPLAY 'Saisir le nouveau prix du menu'
          ACCEPT fm_prix
          REWRITE mTampon END-REWRITE
+         MOVE 'MENU' TO WaudFichier
+         MOVE 'MODIF' TO WaudOperation
+         MOVE fm_prix TO WaudCleApres
+         PERFORM ENREGISTRER_AUDIT
         END-READ
 
        DISPLAY '-====================================-'
-          
+
         CLOSE fmenus.
+
+      **************** EXPORTER_MENUS **********************
+      * Exporte la liste complète des menus (nom, entrée,
+      * plat, dessert, prix) vers un fichier CSV
+      ******************************************************
+       EXPORTER_MENUS.
+
+       OPEN INPUT fmenus
+       OPEN OUTPUT fexportMenu
+       MOVE 'fm_nom;fm_entree;fm_plat;fm_dessert;fm_prix' TO fxmLigne
+       WRITE fxmLigne
+       MOVE 0 TO Wfin
+       PERFORM WITH TEST AFTER UNTIL Wfin = 1
+        READ fmenus NEXT
+         AT END MOVE 1 TO Wfin
+         NOT AT END
+          STRING fm_nom DELIMITED BY SIZE ';' DELIMITED BY SIZE
+           fm_entree DELIMITED BY SIZE ';' DELIMITED BY SIZE
+           fm_plat DELIMITED BY SIZE ';' DELIMITED BY SIZE
+           fm_dessert DELIMITED BY SIZE ';' DELIMITED BY SIZE
+           fm_prix DELIMITED BY SIZE
+           INTO fxmLigne
+          WRITE fxmLigne
+        END-READ
+       END-PERFORM
+       CLOSE fexportMenu
+       CLOSE fmenus
+       DISPLAY 'Export ecrit dans export_menus.csv'.
