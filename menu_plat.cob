@@ -0,0 +1,48 @@
+       OPERATION_PLAT.
+
+       PERFORM WITH TEST AFTER UNTIL Wplat = 0
+        PERFORM WITH TEST AFTER UNTIL Wplat >= 0 AND Wplat <= 4
+         DISPLAY '*********************************'
+         DISPLAY '************* MENU **************'
+         DISPLAY '******** OPERATION PLAT *********'
+         DISPLAY '*********************************'
+         DISPLAY 'Que souhaitez vous faire ?'
+         DISPLAY ' 1 - Ajouter un plat'
+         DISPLAY ' 2 - Consulter un plat'
+         DISPLAY ' 3 - Modifier un plat'
+         DISPLAY ' 4 - Supprimer un plat'
+         DISPLAY ' 0 - Quitter'
+         ACCEPT Wplat
+         EVALUATE Wplat
+          WHEN 1
+           PERFORM AJOUTER_PLAT
+          WHEN 2
+           PERFORM CONSULTER_PLAT
+          WHEN 3
+           PERFORM MODIFIER_PLAT
+          WHEN 4
+           PERFORM SUPPRIMER_PLAT
+         END-EVALUATE
+        END-PERFORM
+       END-PERFORM.
+
+
+      ****************************************************************
+       OPERATION_PLAT_UTIL.
+
+       PERFORM WITH TEST AFTER UNTIL Wplat = 0
+        PERFORM WITH TEST AFTER UNTIL Wplat >= 0 AND Wplat <= 1
+         DISPLAY 'Que souhaitez vous faire ?'
+         DISPLAY ' 1 - Consulter un plat'
+         DISPLAY ' 0 - Quitter'
+         ACCEPT Wplat
+        END-PERFORM
+        EVALUATE Wplat
+         WHEN 1
+          PERFORM CONSULTER_PLAT
+        END-EVALUATE
+       END-PERFORM.
+
+
+      ****************************************************************
+       COPY proc_plat.
