@@ -1,21 +1,11 @@
        RECHERCHER_NUM_RESTAURANT.
        CLOSE frestaurants
-       OPEN I-O frestaurants 
-       MOVE 0 TO Wnum
-       MOVE 0 TO Wfin
-       PERFORM WITH TEST AFTER UNTIL Wfin = 1
-         READ frestaurants NEXT
-         AT END MOVE 1 TO Wfin
-         ADD 1 TO Wnum 
-         NOT AT END 
-         IF fr_id = Wnum + 1 THEN
-           MOVE fr_id TO Wnum
-         ELSE 
-           ADD 1 TO Wnum
-           MOVE 1 TO Wfin
-         END-IF
-         END-READ
-       END-PERFORM.
+       OPEN I-O frestaurants
+       OPEN I-O fcompteurs
+       MOVE 'RESTAURANT' TO WcptNom
+       PERFORM PROCHAIN_COMPTEUR
+       MOVE WseqVal TO Wnum
+       CLOSE fcompteurs.
 	  
        AJOUTER_RESTAURANT.
        OPEN I-O frestaurants
@@ -32,8 +22,8 @@
          ACCEPT Wcp
         END-PERFORM
         MOVE Wcp TO fr_codeP 
-        PERFORM WITH TEST AFTER UNTIL Wtel > 0100000000 AND Wtel < 
-        0999999999
+        PERFORM WITH TEST AFTER UNTIL Wtel > 0100000000
+           AND Wtel < 0999999999
          DISPLAY 'Numero de telephone (ex: 0204124874) :'
          ACCEPT Wtel
         END-PERFORM
@@ -53,10 +43,16 @@
         MOVE Wactif TO fr_actif
            
         WRITE restTampon
-         INVALID KEY 
+         INVALID KEY
           DISPLAY "Echec de l'insertion"
-          NOT INVALID KEY 
+          NOT INVALID KEY
           DISPLAY'Insertion OK'
+          MOVE 'RESTAURANT' TO WaudFichier
+          MOVE 'AJOUT' TO WaudOperation
+          MOVE SPACE TO WaudCleAvant
+          MOVE fr_id TO WaudCleApres
+          PERFORM ENREGISTRER_AUDIT
+          PERFORM PROVISIONNER_TABLES
         DISPLAY 'Souhaitez-vous enregistrer un nouveau restaurant ?'
           DISPLAY '0 : non, 1 : oui'
           ACCEPT Wrep
@@ -64,17 +60,119 @@
         END-PERFORM
         END-PERFORM
         CLOSE frestaurants.
-		
+
+      ***************** PROVISIONNER_TABLES ******************
+      * Crée les tables du restaurant fr_id, par groupes de 4
+      * places, jusqu'à couvrir fr_nbPlaces
+      ******************************************************
+       PROVISIONNER_TABLES.
+
+       OPEN I-O ftables
+       MOVE fr_id TO ftb_idrest
+       MOVE 0 TO WnumTable
+       MOVE fr_nbPlaces TO WplacesRestantes
+       PERFORM WITH TEST AFTER UNTIL WplacesRestantes <= 0
+        ADD 1 TO WnumTable
+        MOVE WnumTable TO ftb_numero
+        IF WplacesRestantes > 4
+         MOVE 4 TO ftb_places
+        ELSE
+         MOVE WplacesRestantes TO ftb_places
+        END-IF
+        SUBTRACT ftb_places FROM WplacesRestantes
+        MOVE 0 TO ftb_statut
+        WRITE tbTampon
+         INVALID KEY
+          DISPLAY 'Erreur lors de la création de la table'
+       END-PERFORM
+       CLOSE ftables.
+
+      ******************* AJUSTER_TABLES **********************
+      * Adapte le parc de tables du restaurant fr_id après un
+      * changement de fr_nbPlaces : complète par groupes de 4
+      * places si la capacité augmente, retire les tables libres
+      * les plus numérotées si elle diminue (les tables encore
+      * occupées ne sont jamais retirées)
+      ******************************************************
+       AJUSTER_TABLES.
+
+       MOVE 0 TO WplacesActuelles
+       MOVE 0 TO WmaxTable
+       OPEN I-O ftables
+       MOVE fr_id TO ftb_idrest
+       START ftables, KEY IS = ftb_idrest
+        INVALID KEY CONTINUE
+        NOT INVALID KEY
+         MOVE 0 TO Wfin
+         PERFORM WITH TEST AFTER UNTIL Wfin = 1
+          READ ftables NEXT
+           AT END MOVE 1 TO Wfin
+           NOT AT END
+            IF ftb_idrest NOT = fr_id THEN
+             MOVE 1 TO Wfin
+            ELSE
+             ADD ftb_places TO WplacesActuelles
+             MOVE ftb_numero TO WmaxTable
+            END-IF
+          END-READ
+         END-PERFORM
+       END-START
+
+       IF fr_nbPlaces > WplacesActuelles THEN
+        MOVE WmaxTable TO WnumTable
+        COMPUTE WplacesRestantes = fr_nbPlaces - WplacesActuelles
+        PERFORM WITH TEST AFTER UNTIL WplacesRestantes <= 0
+         ADD 1 TO WnumTable
+         MOVE fr_id TO ftb_idrest
+         MOVE WnumTable TO ftb_numero
+         IF WplacesRestantes > 4
+          MOVE 4 TO ftb_places
+         ELSE
+          MOVE WplacesRestantes TO ftb_places
+         END-IF
+         SUBTRACT ftb_places FROM WplacesRestantes
+         MOVE 0 TO ftb_statut
+         WRITE tbTampon
+          INVALID KEY
+           DISPLAY 'Erreur lors de la création de la table'
+        END-PERFORM
+       END-IF
+
+       IF fr_nbPlaces < WplacesActuelles THEN
+        MOVE WmaxTable TO WnumTable
+        PERFORM WITH TEST AFTER UNTIL WplacesActuelles <= fr_nbPlaces
+           OR WnumTable = 0
+         MOVE fr_id TO ftb_idrest
+         MOVE WnumTable TO ftb_numero
+         READ ftables
+          NOT INVALID KEY
+           IF TABLE-LIBRE THEN
+            SUBTRACT ftb_places FROM WplacesActuelles
+            DELETE ftables
+           END-IF
+         END-READ
+         SUBTRACT 1 FROM WnumTable
+        END-PERFORM
+        IF WplacesActuelles > fr_nbPlaces THEN
+         DISPLAY 'Certaines tables occupées n''ont pas pu être'
+     -           ' retirées'
+        END-IF
+       END-IF
+
+       CLOSE ftables.
+
        CONSULTER_RESTAURANT.
 	   
               PERFORM WITH TEST AFTER UNTIL Wrep = 0
               OPEN INPUT frestaurants
         MOVE 0 TO Wchoix
-        PERFORM WITH TEST AFTER UNTIL Wchoix <= 4 AND Wchoix > 0
+        PERFORM WITH TEST AFTER UNTIL Wchoix <= 5 AND Wchoix > 0
          DISPLAY 'Que souhaitez vous faire ?'
          DISPLAY '1 - Voir tous les restaurants'
          DISPLAY '2 - Faire une recherche a partir de son identifiant'
          DISPLAY '3 - Faire une recherche a partir dune ville'
+         DISPLAY '4 - Rechercher par departement et/ou capacite minimum'
+         DISPLAY '5 - Exporter la liste complete (CSV)'
          ACCEPT Wchoix
         END-PERFORM
         EVALUATE Wchoix
@@ -117,6 +215,27 @@
                 END-IF
               END-READ
             END-PERFORM
+         WHEN 4
+           MOVE 0 TO Wfin
+           DISPLAY 'Departement (2 premiers chiffres du code postal,'
+     -             ' 0 = ignorer) :'
+           ACCEPT WcpDept
+           DISPLAY 'Capacite minimum (0 = ignorer) :'
+           ACCEPT WnbPlacesMin
+           PERFORM WITH TEST AFTER UNTIL Wfin = 1
+             READ frestaurants NEXT
+               AT END MOVE 1 TO Wfin
+               NOT AT END
+                COMPUTE WfrDept = fr_codeP / 1000
+                IF (WcpDept = 0 OR WfrDept = WcpDept)
+                 AND (WnbPlacesMin = 0 OR fr_nbPlaces >= WnbPlacesMin)
+                 THEN
+                 PERFORM AFFICHER_RESTAURANT
+                END-IF
+             END-READ
+           END-PERFORM
+         WHEN 5
+           PERFORM EXPORTER_RESTAURANTS
         END-EVALUATE
         CLOSE frestaurants
               DISPLAY 'Nouvelle recherche ?'
@@ -145,7 +264,36 @@
          DISPLAY '********************************'
          DISPLAY ' '.
 
-	   
+
+       EXPORTER_RESTAURANTS.
+       CLOSE frestaurants
+       OPEN INPUT frestaurants
+       OPEN OUTPUT fexportRest
+       MOVE 'fr_id;fr_rue;fr_ville;fr_codeP;fr_tel;fr_nbPlaces;
+      -     'fr_sweb;fr_actif' TO fxrLigne
+       WRITE fxrLigne
+       MOVE 0 TO Wfin
+       PERFORM WITH TEST AFTER UNTIL Wfin = 1
+        READ frestaurants NEXT
+         AT END MOVE 1 TO Wfin
+         NOT AT END
+          STRING fr_id DELIMITED BY SIZE ';' DELIMITED BY SIZE
+           fr_rue DELIMITED BY SIZE ';' DELIMITED BY SIZE
+           fr_ville DELIMITED BY SIZE ';' DELIMITED BY SIZE
+           fr_codeP DELIMITED BY SIZE ';' DELIMITED BY SIZE
+           fr_tel DELIMITED BY SIZE ';' DELIMITED BY SIZE
+           fr_nbPlaces DELIMITED BY SIZE ';' DELIMITED BY SIZE
+           fr_sweb DELIMITED BY SIZE ';' DELIMITED BY SIZE
+           fr_actif DELIMITED BY SIZE
+           INTO fxrLigne
+          WRITE fxrLigne
+        END-READ
+       END-PERFORM
+       CLOSE fexportRest
+       CLOSE frestaurants
+       DISPLAY 'Export ecrit dans export_restaurants.csv'.
+
+
 	   
        MODIFIER_RESTAURANT.
        OPEN I-O frestaurants
@@ -154,11 +302,12 @@
        ACCEPT WidResto
        MOVE WidResto TO fr_id
        READ frestaurants
-       INVALID KEY 
+       INVALID KEY
         DISPLAY 'Identifiant non valide'
        NOT INVALID KEY
         PERFORM AFFICHER_RESTAURANT
-        
+        MOVE fr_id TO WaudCleAvant
+
        MOVE SPACE TO Wville
        MOVE SPACE TO Wrue
        MOVE LOW-VALUE TO Wtel
@@ -177,8 +326,8 @@
          DISPLAY 'Code postal :' 
          ACCEPT Wcp
        END-PERFORM
-       PERFORM WITH TEST AFTER UNTIL (Wtel > 0100000000 AND Wtel < 
-        0999999999) OR Wtel=0
+       PERFORM WITH TEST AFTER UNTIL (Wtel > 0100000000
+          AND Wtel < 0999999999) OR Wtel = 0
          DISPLAY 'Numero de telephone (ex: 0204124874) :'
          ACCEPT Wtel
         END-PERFORM
@@ -193,42 +342,59 @@
         DISPLAY '(2 : oui ; 1 : non) :'
         ACCEPT Wactif
        END-PERFORM   
-       IF Wville NOT EQUALS SPACE
+       IF Wville NOT EQUAL SPACE
          MOVE Wville TO fr_ville
        END-IF 
-       IF Wrue NOT EQUALS SPACE
+       IF Wrue NOT EQUAL SPACE
          MOVE Wrue TO fr_rue
        END-IF
-       IF Wtel NOT EQUALS 0
+       IF Wtel NOT EQUAL 0
          MOVE Wtel TO fr_tel
        END-IF 
-       IF Wcp NOT EQUALS 0
+       IF Wcp NOT EQUAL 0
          MOVE Wcp TO fr_codeP
        END-IF
-       IF WsWeb NOT EQUALS SPACE
+       IF WsWeb NOT EQUAL SPACE
          MOVE WsWeb TO fr_sweb
        END-IF 
-       IF WnbPlaces NOT EQUALS 0
+       IF WnbPlaces NOT EQUAL 0
          MOVE WnbPlaces TO fr_nbPlaces
+         PERFORM AJUSTER_TABLES
        END-IF
-       IF Wactif NOT EQUALS fr_actif
+       IF Wactif NOT EQUAL fr_actif
          MOVE Wactif TO fr_actif
        END-IF
        REWRITE restTampon
+       MOVE 'RESTAURANT' TO WaudFichier
+       MOVE 'MODIF' TO WaudOperation
+       MOVE fr_id TO WaudCleApres
+       PERFORM ENREGISTRER_AUDIT
        CLOSE frestaurants.
 	   
 	   
        SUPPRIMER_RESTAURANT.
        OPEN I-O frestaurants
+       OPEN INPUT freservations
        MOVE 0 TO Wfin
        DISPLAY 'Donnez l identifiant du restaurant'
        ACCEPT fr_id
        READ frestaurants
         INVALID KEY DISPLAY 'Erreur lors de la saisie de l identifiant'
         NOT INVALID KEY
+         MOVE fr_id TO frs_idrest
+         MOVE 0 TO Wtrouve
+         START freservations, KEY IS = frs_idrest
+          INVALID KEY CONTINUE
+          NOT INVALID KEY MOVE 1 TO Wtrouve
+         END-START
+
+         IF Wtrouve = 1 THEN
+          DISPLAY 'Vous ne pouvez pas supprimer un restaurant ayant'
+     -            ' des réservations'
+         ELSE
          MOVE 0 TO Wchoix
          PERFORM WITH TEST AFTER UNTIL Wchoix = 1 OR Wchoix = 0
-          DISPLAY 'Etes vous sur de vouloir supprimer le restaurant ?' 
+          DISPLAY 'Etes vous sur de vouloir supprimer le restaurant ?'
               DISPLAY '1 : OUI     0 : NON'
           ACCEPT Wchoix
          END-PERFORM
@@ -238,7 +404,14 @@
            DISPLAY 'Erreur lors de la suppression'
           NOT INVALID KEY
            DISPLAY 'Restaurant supprime'
+           MOVE 'RESTAURANT' TO WaudFichier
+           MOVE 'SUPPR' TO WaudOperation
+           MOVE fr_id TO WaudCleAvant
+           MOVE SPACE TO WaudCleApres
+           PERFORM ENREGISTRER_AUDIT
          ELSE
           DISPLAY 'Erreur lors de la suppression'
          END-IF
-       CLOSE frestaurants.
+         END-IF
+       CLOSE frestaurants
+       CLOSE freservations.
