@@ -0,0 +1,338 @@
+      ******************** AJOUTER_PLAT ********************
+      * Ajouter un plat
+      * Saisir son nom, son type (Entrée, Plat ou Dessert)
+      * et son prix
+      ******************************************************
+       AJOUTER_PLAT.
+
+       DISPLAY '|====================================|'
+       DISPLAY '|=========== AJOUT        ===========|'
+       DISPLAY '|===========      DE      ===========|'
+       DISPLAY '|===========         PLAT ===========|'
+       DISPLAY '|====================================|'
+       DISPLAY ' '
+
+        OPEN I-O fplats
+        MOVE 0 TO Wrep
+        PERFORM WITH TEST AFTER UNTIL Wrep = 0
+         DISPLAY 'Saisir le nom du plat :'
+         ACCEPT fp_nom
+
+         MOVE 0 TO Wid
+         PERFORM WITH TEST AFTER UNTIL Wid >= 1 AND Wid <= 3
+          DISPLAY 'Type du plat : 1-Entrée 2-Plat 3-Dessert'
+          ACCEPT Wid
+         END-PERFORM
+         EVALUATE Wid
+          WHEN 1 MOVE 'Entrée' TO fp_type
+          WHEN 2 MOVE 'Plat' TO fp_type
+          WHEN 3 MOVE 'Dessert' TO fp_type
+         END-EVALUATE
+
+         PERFORM WITH TEST AFTER UNTIL WprixP > 0
+          DISPLAY 'Prix du plat :'
+          ACCEPT WprixP
+         END-PERFORM
+         MOVE WprixP TO fp_prix
+
+         DISPLAY 'Allergènes (vide si aucun) :'
+         ACCEPT WallergP
+         MOVE WallergP TO fp_allergenes
+
+         DISPLAY 'Régime (ex: Végétarien, Végan, Sans gluten,'
+     -           ' Standard) :'
+         ACCEPT WregimeP
+         MOVE WregimeP TO fp_regime
+
+         WRITE pTampon
+          INVALID KEY
+           DISPLAY 'Un plat porte déjà ce nom'
+          NOT INVALID KEY
+           DISPLAY 'Plat enregistré'
+         END-WRITE
+
+         DISPLAY 'Souhaitez vous continuer? 0 : non, 1 : oui'
+         ACCEPT Wrep
+        END-PERFORM
+
+       DISPLAY '-====================================-'
+
+        CLOSE fplats.
+
+      ******************* CONSULTER_PLAT *******************
+      * Consulter les plats : tous, par nom ou par type
+      ******************************************************
+       CONSULTER_PLAT.
+
+       DISPLAY '|====================================|'
+       DISPLAY '|=========== CONSULTATION ===========|'
+       DISPLAY '|===========      DE      ===========|'
+       DISPLAY '|===========         PLAT ===========|'
+       DISPLAY '|====================================|'
+       DISPLAY ' '
+
+        OPEN INPUT fplats
+        MOVE 0 TO Wchoix
+        PERFORM WITH TEST AFTER UNTIL Wchoix > 0 AND Wchoix <= 3
+         DISPLAY 'Que souhaitez vous faire ?'
+         DISPLAY '1 - Voir tous les plats'
+         DISPLAY '2 - Rechercher par nom'
+         DISPLAY '3 - Rechercher par type'
+         ACCEPT Wchoix
+        END-PERFORM
+        EVALUATE Wchoix
+         WHEN 1
+          MOVE 0 TO Wfin
+          PERFORM WITH TEST AFTER UNTIL Wfin = 1
+           READ fplats NEXT
+            AT END MOVE 1 TO Wfin
+            NOT AT END PERFORM AFFICHER_PLAT
+           END-READ
+          END-PERFORM
+         WHEN 2
+          DISPLAY 'Nom du plat :'
+          ACCEPT fp_nom
+          READ fplats
+           INVALID KEY
+            DISPLAY 'Aucun plat ne porte ce nom'
+           NOT INVALID KEY
+            PERFORM AFFICHER_PLAT
+          END-READ
+         WHEN 3
+          MOVE 0 TO Wfin
+          DISPLAY 'Type recherché (Entrée, Plat ou Dessert) :'
+          ACCEPT WtypeP
+          MOVE WtypeP TO fp_type
+          START fplats, KEY IS = fp_type
+           INVALID KEY
+            DISPLAY 'Aucun plat de ce type'
+           NOT INVALID KEY
+            PERFORM WITH TEST AFTER UNTIL Wfin = 1
+             READ fplats NEXT
+              AT END MOVE 1 TO Wfin
+              NOT AT END
+               IF fp_type = WtypeP THEN
+                PERFORM AFFICHER_PLAT
+               ELSE
+                MOVE 1 TO Wfin
+               END-IF
+             END-READ
+            END-PERFORM
+          END-START
+        END-EVALUATE
+
+       DISPLAY '-====================================-'
+
+        CLOSE fplats.
+
+      ******************** AFFICHER_PLAT ********************
+       AFFICHER_PLAT.
+       DISPLAY '  ',fp_nom,' (',fp_type,') : ',fp_prix,' €'
+       DISPLAY '    Régime : ',fp_regime,'   Allergènes : ',
+           fp_allergenes.
+
+      ******************* MODIFIER_PLAT ********************
+      * Modifier le type et le prix d'un plat
+      ******************************************************
+       MODIFIER_PLAT.
+
+       DISPLAY '|====================================|'
+       DISPLAY '|=========== MODIFICATION ===========|'
+       DISPLAY '|===========      DE      ===========|'
+       DISPLAY '|===========         PLAT ===========|'
+       DISPLAY '|====================================|'
+       DISPLAY ' '
+
+        OPEN I-O fplats
+        OPEN I-O fmenus
+        DISPLAY 'Saisir le nom du plat à modifier :'
+        ACCEPT fp_nom
+        READ fplats
+         INVALID KEY
+          DISPLAY 'Aucun plat ne porte ce nom'
+         NOT INVALID KEY
+          MOVE fp_nom TO WnomP
+          MOVE fp_type TO WtypeTmp
+          MOVE fp_allergenes TO WallergTmp
+          MOVE fp_regime TO WregimeTmp
+          DISPLAY 'Nouveau nom du plat (vide pour le conserver) :'
+          ACCEPT WnomPNouveau
+          MOVE 0 TO Wtrouve
+          IF WnomPNouveau NOT = SPACES AND WnomPNouveau NOT = WnomP
+           THEN
+           MOVE WnomPNouveau TO fp_nom
+           READ fplats
+            INVALID KEY MOVE 0 TO Wtrouve
+            NOT INVALID KEY MOVE 1 TO Wtrouve
+           END-READ
+           MOVE WnomP TO fp_nom
+          END-IF
+
+          IF Wtrouve = 1 THEN
+           DISPLAY 'Un plat porte déjà ce nom, renommage annulé'
+          ELSE
+           PERFORM WITH TEST AFTER UNTIL WprixP > 0
+            DISPLAY 'Nouveau prix du plat :'
+            ACCEPT WprixP
+           END-PERFORM
+
+           IF WnomPNouveau NOT = SPACES AND WnomPNouveau NOT = WnomP
+            THEN
+            READ fplats
+            DELETE fplats
+            MOVE WnomPNouveau TO fp_nom
+            MOVE WtypeTmp TO fp_type
+            MOVE WprixP TO fp_prix
+            MOVE WallergTmp TO fp_allergenes
+            MOVE WregimeTmp TO fp_regime
+            WRITE pTampon
+
+            MOVE WnomP TO fm_entree
+            MOVE 0 TO Wfin
+            PERFORM WITH TEST AFTER UNTIL Wfin = 1
+             START fmenus, KEY IS = fm_entree
+              INVALID KEY MOVE 1 TO Wfin
+              NOT INVALID KEY
+               READ fmenus NEXT
+                AT END MOVE 1 TO Wfin
+                NOT AT END
+                 IF fm_entree = WnomP THEN
+                  MOVE WnomPNouveau TO fm_entree
+                  REWRITE mTampon
+                 ELSE
+                  MOVE 1 TO Wfin
+                 END-IF
+               END-READ
+             END-START
+            END-PERFORM
+
+            MOVE WnomP TO fm_plat
+            MOVE 0 TO Wfin
+            PERFORM WITH TEST AFTER UNTIL Wfin = 1
+             START fmenus, KEY IS = fm_plat
+              INVALID KEY MOVE 1 TO Wfin
+              NOT INVALID KEY
+               READ fmenus NEXT
+                AT END MOVE 1 TO Wfin
+                NOT AT END
+                 IF fm_plat = WnomP THEN
+                  MOVE WnomPNouveau TO fm_plat
+                  REWRITE mTampon
+                 ELSE
+                  MOVE 1 TO Wfin
+                 END-IF
+               END-READ
+             END-START
+            END-PERFORM
+
+            MOVE WnomP TO fm_dessert
+            MOVE 0 TO Wfin
+            PERFORM WITH TEST AFTER UNTIL Wfin = 1
+             START fmenus, KEY IS = fm_dessert
+              INVALID KEY MOVE 1 TO Wfin
+              NOT INVALID KEY
+               READ fmenus NEXT
+                AT END MOVE 1 TO Wfin
+                NOT AT END
+                 IF fm_dessert = WnomP THEN
+                  MOVE WnomPNouveau TO fm_dessert
+                  REWRITE mTampon
+                 ELSE
+                  MOVE 1 TO Wfin
+                 END-IF
+               END-READ
+             END-START
+            END-PERFORM
+
+            DISPLAY 'Plat renommé et menus mis à jour'
+           ELSE
+            MOVE WprixP TO fp_prix
+            DISPLAY 'Nouveaux allergènes (vide pour conserver) :'
+            ACCEPT WallergP
+            IF WallergP NOT = SPACES
+             MOVE WallergP TO fp_allergenes
+            END-IF
+            DISPLAY 'Nouveau régime (vide pour conserver) :'
+            ACCEPT WregimeP
+            IF WregimeP NOT = SPACES
+             MOVE WregimeP TO fp_regime
+            END-IF
+            REWRITE pTampon
+            DISPLAY 'Plat modifié'
+           END-IF
+          END-IF
+        END-READ
+
+       DISPLAY '-====================================-'
+
+        CLOSE fplats
+        CLOSE fmenus.
+
+      ******************* SUPPRIMER_PLAT *******************
+      * Supprimer un plat
+      * Refusé si le plat est utilisé dans un menu
+      ******************************************************
+       SUPPRIMER_PLAT.
+
+       DISPLAY '|====================================|'
+       DISPLAY '|=========== SUPPRESSION  ===========|'
+       DISPLAY '|===========      DE      ===========|'
+       DISPLAY '|===========         PLAT ===========|'
+       DISPLAY '|====================================|'
+       DISPLAY ' '
+
+        OPEN I-O fplats
+        OPEN INPUT fmenus
+        DISPLAY 'Saisir le nom du plat à supprimer :'
+        ACCEPT fp_nom
+        READ fplats
+         INVALID KEY
+          DISPLAY 'Aucun plat ne porte ce nom'
+         NOT INVALID KEY
+          MOVE 0 TO Wtrouve
+          MOVE fp_nom TO WnomP
+
+          MOVE WnomP TO fm_entree
+          START fmenus, KEY IS = fm_entree
+           INVALID KEY CONTINUE
+           NOT INVALID KEY MOVE 1 TO Wtrouve
+          END-START
+
+          MOVE WnomP TO fm_plat
+          START fmenus, KEY IS = fm_plat
+           INVALID KEY CONTINUE
+           NOT INVALID KEY MOVE 1 TO Wtrouve
+          END-START
+
+          MOVE WnomP TO fm_dessert
+          START fmenus, KEY IS = fm_dessert
+           INVALID KEY CONTINUE
+           NOT INVALID KEY MOVE 1 TO Wtrouve
+          END-START
+
+          IF Wtrouve = 1 THEN
+           DISPLAY 'Vous ne pouvez pas supprimer un plat utilisé'
+     -             ' dans un menu'
+          ELSE
+           MOVE 0 TO Wchoix
+           PERFORM WITH TEST AFTER UNTIL Wchoix = 1 OR Wchoix = 0
+            DISPLAY 'Souhaitez vous supprimer définitivement ce plat'
+     -              ' (1:oui 0:non) ?'
+            ACCEPT Wchoix
+           END-PERFORM
+           IF Wchoix = 1 THEN
+            DELETE fplats
+             INVALID KEY
+              DISPLAY 'Le plat n''a pas été supprimé'
+             NOT INVALID KEY
+              DISPLAY 'Plat supprimé'
+           ELSE
+            DISPLAY 'La suppression a été annulée'
+           END-IF
+          END-IF
+        END-READ
+
+       DISPLAY '-====================================-'
+
+        CLOSE fmenus
+        CLOSE fplats.
