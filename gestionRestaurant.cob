@@ -59,6 +59,55 @@
          ALTERNATE RECORD KEY IS fu_role WITH DUPLICATES
          FILE STATUS IS fu_stat.
 
+         SELECT fcompteurs ASSIGN TO "datacompteurs.dat"
+         ORGANIZATION indexed
+         ACCESS MODE IS dynamic
+         RECORD KEY IS cpt_nom
+         FILE STATUS IS cpt_stat.
+
+         SELECT wtri ASSIGN TO "worktri.tmp".
+
+         SELECT faudit ASSIGN TO "dataaudit.dat"
+         ORGANIZATION indexed
+         ACCESS MODE IS dynamic
+         RECORD KEY IS aud_cle
+         FILE STATUS IS aud_stat.
+
+         SELECT fexportRest ASSIGN TO "export_restaurants.csv"
+         ORGANIZATION LINE SEQUENTIAL
+         FILE STATUS IS fxr_stat.
+
+         SELECT fexportMenu ASSIGN TO "export_menus.csv"
+         ORGANIZATION LINE SEQUENTIAL
+         FILE STATUS IS fxm_stat.
+
+         SELECT fresamenus ASSIGN TO "dataresamenus.dat"
+         ORGANIZATION indexed
+         ACCESS MODE IS dynamic
+         RECORD KEY IS frd_cle
+         ALTERNATE RECORD KEY IS frd_idresa WITH DUPLICATES
+         ALTERNATE RECORD KEY IS frd_nomMenu WITH DUPLICATES
+         FILE STATUS IS frd_stat.
+
+         SELECT fmailqueue ASSIGN TO "mailqueue.csv"
+         ORGANIZATION LINE SEQUENTIAL
+         FILE STATUS IS mq_stat.
+
+         SELECT ftables ASSIGN TO "datatables.dat"
+         ORGANIZATION indexed
+         ACCESS MODE IS dynamic
+         RECORD KEY IS ftb_cle
+         ALTERNATE RECORD KEY IS ftb_idrest WITH DUPLICATES
+         FILE STATUS IS ftb_stat.
+
+         SELECT frmenus ASSIGN TO "datarestomenus.dat"
+         ORGANIZATION indexed
+         ACCESS MODE IS dynamic
+         RECORD KEY IS frm_cle
+         ALTERNATE RECORD KEY IS frm_idrest WITH DUPLICATES
+         ALTERNATE RECORD KEY IS frm_nomMenu WITH DUPLICATES
+         FILE STATUS IS frm_stat.
+
        DATA DIVISION.
         FILE SECTION.
          FD fmenus.
@@ -74,6 +123,8 @@
           02 fp_nom PIC A(50).
           02 fp_type PIC A(7).
           02 fp_prix PIC 999V99.
+          02 fp_allergenes PIC X(100).
+          02 fp_regime PIC A(15).
 
          FD fclients.
           01 cliTampon.
@@ -114,6 +165,11 @@
            02 frs_prix PIC 99V99.
            02 frs_nomsMenus PIC X(250).
            02 frs_nbPersonnes PIC 99.
+           02 frs_dateSaisie.
+            03 frs_dateSaisie_jour PIC 9(2).
+            03 frs_dateSaisie_mois PIC 9(2).
+            03 frs_dateSaisie_annee PIC 9(4).
+           02 frs_numTable PIC 99.
 
          FD futilisateurs.
           01 uTampon.
@@ -121,6 +177,76 @@
            02 fu_pseudo PIC A(30).
            02 fu_mdp PIC A(20).
            02 fu_role PIC A(10).
+           02 fu_salt PIC 9(4).
+           02 fu_tentatives PIC 9(1).
+           02 fu_bloque PIC 9(1).
+            88 FU-COMPTE-BLOQUE VALUE 1.
+            88 FU-COMPTE-ACTIF VALUE 0.
+
+         FD fcompteurs.
+          01 cptTampon.
+           02 cpt_nom PIC A(20).
+           02 cpt_valeur PIC 9(10).
+
+         SD wtri.
+          01 wtriEnr.
+           02 wtri_heure PIC 99.
+           02 wtri_minute PIC 99.
+           02 wtri_id PIC 9(10).
+           02 wtri_idcli PIC 9(4).
+           02 wtri_nbPersonnes PIC 99.
+           02 wtri_prix PIC 99V99.
+           02 wtri_nomsMenus PIC X(250).
+
+         FD faudit.
+          01 auditTampon.
+           02 aud_cle.
+            03 aud_annee PIC 9(4).
+            03 aud_mois PIC 99.
+            03 aud_jour PIC 99.
+            03 aud_heure PIC 9(8).
+            03 aud_seq PIC 9(4).
+           02 aud_pseudo PIC A(30).
+           02 aud_fichier PIC A(20).
+           02 aud_operation PIC A(10).
+           02 aud_cleAvant PIC X(50).
+           02 aud_cleApres PIC X(50).
+
+         FD fexportRest.
+          01 fxrLigne PIC X(450).
+
+         FD fexportMenu.
+          01 fxmLigne PIC X(220).
+
+         FD fresamenus.
+          01 rmTampon.
+           02 frd_cle.
+            03 frd_idresa PIC 9(10).
+            03 frd_seq PIC 99.
+           02 frd_nomMenu PIC A(50).
+
+         FD fmailqueue.
+          01 mqLigne PIC X(400).
+
+         FD ftables.
+          01 tbTampon.
+           02 ftb_cle.
+            03 ftb_idrest PIC 9(4).
+            03 ftb_numero PIC 99.
+           02 ftb_places PIC 99.
+           02 ftb_statut PIC 9.
+            88 TABLE-LIBRE VALUE 0.
+            88 TABLE-OCCUPEE VALUE 1.
+
+         FD frmenus.
+          01 rmoTampon.
+           02 frm_cle.
+            03 frm_idrest PIC 9(4).
+            03 frm_nomMenu PIC A(50).
+           02 frm_prixLocal PIC 999V99.
+           02 frm_disponible PIC 9.
+            88 MENU-DISPONIBLE VALUE 1.
+            88 MENU-INDISPONIBLE VALUE 0.
 
        WORKING-STORAGE SECTION.
         77 WmenuP PIC 9(2).
@@ -142,6 +268,13 @@
         77 Wid PIC 9(1).
         77 WnomP PIC A(50).
         77 WprixP PIC 999V99.
+        77 WnomPNouveau PIC A(50).
+        77 WtypeTmp PIC A(7).
+        77 WallergTmp PIC X(100).
+        77 WregimeTmp PIC A(15).
+        77 WallergP PIC X(100).
+        77 WregimeP PIC A(15).
+        77 WregimeFiltre PIC A(15).
 
         77 fc_stat PIC 99.
         77 Wnum PIC 9(4).
@@ -169,10 +302,14 @@
         77 WvilleOK PIC 9.
         77 WNbPers PIC 99.
         77 WnbMenus PIC 99.
+        77 WcpDept PIC 99.
+        77 WfrDept PIC 99.
+        77 WnbPlacesMin PIC 9(8).
         77 Wnb PIC 99.  
         77 WresMenu PIC X(250).
         77 WresMenu2 PIC X(250).
         77 WprixTotal PIC 999V99.
+        77 WtotalDepense PIC 9999999V99.
         77 Wok PIC 9.
 
         77 frs_stat PIC 99.
@@ -181,19 +318,18 @@
         77 Wlibre PIC 9.
         77 WplacesOccupees PIC 9(3).
         77 WcapaciteRestaurant PIC 9(3).
+        77 WoffsetMenu PIC 999.
         01 Wdate.
          02 Wdate_jour PIC 99.
          02 Wdate_mois PIC 99.
          02 Wdate_annee PIC 9999.
-        01 WheureMin.
-         02 WheureMin_heure PIC 99.
-         02 WheureMin_minute PIC 99.
-        01 WheureMax.
-         02 WheureMax_heure PIC 99.
-         02 WheureMax_minute PIC 99.
         01 WheureSauv.
          02 WheureSauv_heure PIC 99.
          02 WheureSauv_minute PIC 99.
+        77 WheureSauvMin PIC 9(4).
+        77 WheureBorneMin PIC 9(4).
+        77 WheureBorneMax PIC 9(4).
+        77 WheureResaMin PIC 9(4).
         77 WidSauv PIC 9(10).
         77 WidCliSauv PIC 9(4).
         77 WidRestSauv PIC 9(4).
@@ -214,6 +350,46 @@
         77 Wmdp PIC A(20).
         77 Wrole PIC A(10).
         77 WinMenu PIC 9.
+        77 Wsalt PIC 9(4).
+        77 WmdpHash PIC 9(18).
+        77 WmdpHashA PIC X(20).
+        77 Wih PIC 99.
+        77 Wcar PIC X(1).
+        77 Wcode PIC 9(3).
+
+        77 cpt_stat PIC 9(2).
+        77 WcptNom PIC A(20).
+        77 WseqVal PIC 9(10).
+        77 WseqMax PIC 9(10).
+
+        77 aud_stat PIC 9(2).
+        77 frd_stat PIC 9(2).
+        77 mq_stat PIC 9(2).
+        77 ftb_stat PIC 9(2).
+        77 WnumTable PIC 99.
+        77 WplacesRestantes PIC 9(8).
+        77 WtableAssignee PIC 99.
+        77 WplacesTable PIC 99.
+        77 WplacesActuelles PIC 9(8).
+        77 WmaxTable PIC 99.
+        77 frm_stat PIC 9(2).
+        77 WidRestOffre PIC 9(4).
+        77 WprixLocal PIC 999V99.
+        77 WdispoMenu PIC 9.
+        77 WpseudoConnecte PIC A(30).
+        77 WaudFichier PIC A(20).
+        77 WaudOperation PIC A(10).
+        77 WaudCleAvant PIC X(50).
+        77 WaudCleApres PIC X(50).
+
+        77 WbkDate PIC 9(8).
+        77 WbkSrc PIC X(40).
+        77 WbkDst PIC X(40).
+        77 WbkRes PIC 9(9) COMP-5.
+        77 WbkChoix PIC 9.
+
+        77 fxr_stat PIC 9(2).
+        77 fxm_stat PIC 9(2).
 
         01 SYS-DATE8.
          03 A4.
@@ -265,6 +441,38 @@
          END-IF
          CLOSE futilisateurs
 
+         OPEN I-O fcompteurs
+         IF cpt_stat = 35 THEN
+          OPEN OUTPUT fcompteurs
+         END-IF
+         CLOSE fcompteurs
+
+         OPEN I-O faudit
+         IF aud_stat = 35 THEN
+          OPEN OUTPUT faudit
+         END-IF
+         CLOSE faudit
+
+         OPEN I-O fresamenus
+         IF frd_stat = 35 THEN
+          OPEN OUTPUT fresamenus
+         END-IF
+         CLOSE fresamenus
+
+         OPEN I-O ftables
+         IF ftb_stat = 35 THEN
+          OPEN OUTPUT ftables
+         END-IF
+         CLOSE ftables
+
+         OPEN I-O frmenus
+         IF frm_stat = 35 THEN
+          OPEN OUTPUT frmenus
+         END-IF
+         CLOSE frmenus
+
+         PERFORM SAUVEGARDER_FICHIERS
+
 
       *************************************************************
       *L'accueil
@@ -272,7 +480,7 @@
       *Réoriente sur les autres menus principaux (dont connexion)
       *************************************************************
        PERFORM WITH TEST AFTER UNTIL WmenuP = 0
-        PERFORM WITH TEST AFTER UNTIL WmenuP>=0 AND WmenuP<=3
+        PERFORM WITH TEST AFTER UNTIL WmenuP>=0 AND WmenuP<=4
          DISPLAY ' '
          DISPLAY '|************************************|'
          DISPLAY '|************* ACCUEIL **************|'
@@ -285,6 +493,7 @@
       *Pour un souci de rapiditer des tests et de démonstration de l'application
       *on propose ici un accès administrateur sans limite ni condition
          DISPLAY ' 3 - Admin (demo: compte temporaire pour les tests)'
+         DISPLAY ' 4 - Restaurer la dernière sauvegarde'
          DISPLAY ' 0 - Quitter'
          DISPLAY ' '
          DISPLAY '-************************************-'
@@ -295,10 +504,13 @@
           PERFORM CONNEXION
          WHEN 2
           PERFORM MENU_PRINCIPAL_UTIL
-      *L'accès administrateur redirige directement sans connexion sur 
+      *L'accès administrateur redirige directement sans connexion sur
       *le menu des directeurs possédant tous les droits et accès
          WHEN 3
+          MOVE 'ADMIN' TO WpseudoConnecte
           PERFORM MENU_PRINCIPAL_DIR
+         WHEN 4
+          PERFORM RESTAURER_FICHIERS
         END-EVALUATE
        END-PERFORM
        CLOSE futilisateurs
@@ -323,47 +535,333 @@
         DISPLAY 'PSEUDO : '
         DISPLAY ' '
         ACCEPT Wpseudo
-        OPEN INPUT futilisateurs
+        OPEN I-O futilisateurs
         MOVE Wpseudo TO fu_pseudo
         START futilisateurs, KEY IS = fu_pseudo
-        INVALID KEY 
+        INVALID KEY
          DISPLAY 'Aucun utilisateur n''a ce pseudo'
          DISPLAY ' '
         NOT INVALID KEY
          PERFORM WITH TEST AFTER UNTIL Wfin = 1
           READ futilisateurs NEXT
-           AT END 
+           AT END
             MOVE 1 TO Wfin
            NOT AT END
             IF Wpseudo = fu_pseudo THEN
-             DISPLAY '--------------------------------------'
-             DISPLAY 'MDP : '
-             DISPLAY ' '
-             ACCEPT Wmdp
-             IF Wmdp = fu_mdp THEN
-              MOVE fu_role TO Wrole
-              IF Wrole = 'Directeur' THEN
-               DISPLAY '*********************************'
-               DISPLAY 'Connexion réussi en tant que Directeur'
-               DISPLAY '*********************************'
-               PERFORM MENU_PRINCIPAL_DIR
-              ELSE IF Wrole = 'Gérant' THEN
-               DISPLAY '*********************************'
-               DISPLAY 'Connexion réussi en tant que Gérant'
+             IF FU-COMPTE-BLOQUE THEN
+              DISPLAY '--------------------------------------'
+              DISPLAY 'Compte bloqué après trop de tentatives'
+              DISPLAY 'erronées. Contactez un Directeur.'
+              DISPLAY '--------------------------------------'
+             ELSE
+              DISPLAY '--------------------------------------'
+              DISPLAY 'MDP : '
+              DISPLAY ' '
+              ACCEPT Wmdp
+              MOVE fu_salt TO Wsalt
+              PERFORM HASHER_MDP
+              IF WmdpHashA = fu_mdp THEN
+               MOVE 0 TO fu_tentatives
+               REWRITE uTampon
+               MOVE fu_pseudo TO WpseudoConnecte
+               MOVE fu_role TO Wrole
+               IF Wrole = 'Directeur' THEN
+                DISPLAY '*********************************'
+                DISPLAY 'Connexion réussi en tant que Directeur'
+                DISPLAY '*********************************'
+                PERFORM MENU_PRINCIPAL_DIR
+               ELSE IF Wrole = 'Gérant' THEN
+                DISPLAY '*********************************'
+                DISPLAY 'Connexion réussi en tant que Gérant'
+                DISPLAY '*********************************'
+                PERFORM MENU_PRINCIPAL_GER
+               END-IF
+              END-IF
+              ELSE
+               ADD 1 TO fu_tentatives
+               IF fu_tentatives >= 3 THEN
+                MOVE 1 TO fu_bloque
+                REWRITE uTampon
+                DISPLAY 'Trop de tentatives échouées,'
+                DISPLAY 'compte bloqué.'
+               ELSE
+                REWRITE uTampon
+                DISPLAY 'Mot de passe erroné'
+               END-IF
                DISPLAY '*********************************'
-               PERFORM MENU_PRINCIPAL_GER
               END-IF
              END-IF
-            ELSE
-             DISPLAY 'Mot de passe erroné'
-             DISPLAY '*********************************'
-            END-IF             
-           END-IF
+            END-IF
           END-READ
          END-PERFORM
         END-START
+        CLOSE futilisateurs
        END-PERFORM.
 
+      *************************************************************
+      *HASHER_MDP
+      *Calcule un haché salé du mot de passe en clair (Wmdp) à l'aide
+      *du sel (Wsalt) et place le résultat, prêt à être comparé ou
+      *stocké dans fu_mdp, dans WmdpHashA
+      *************************************************************
+       HASHER_MDP.
+
+       MOVE Wsalt TO WmdpHash
+       MOVE 1 TO Wih
+       PERFORM WITH TEST BEFORE UNTIL Wih > 20
+        MOVE Wmdp(Wih:1) TO Wcar
+        COMPUTE Wcode = FUNCTION ORD(Wcar) - 1
+        COMPUTE WmdpHash =
+         FUNCTION MOD((WmdpHash * 31) + Wcode + Wsalt, 999999999999999)
+        ADD 1 TO Wih
+       END-PERFORM
+       MOVE WmdpHash TO WmdpHashA.
+
+      *************************************************************
+      *GENERER_SEL
+      *Fabrique un sel propre au compte (fu_id) à partir de son
+      *identifiant et de la date système, pour initialiser fu_salt
+      *à la création d'un compte
+      *************************************************************
+       GENERER_SEL.
+
+       ACCEPT SYS-DATE8 FROM DATE YYYYMMDD
+       COMPUTE Wsalt =
+        FUNCTION MOD((fu_id * 37) + (JJ * 100) + MM, 9999) + 1.
+
+      *************************************************************
+      *PROCHAIN_COMPTEUR
+      *Rend le prochain numéro de séquence pour le compteur nommé
+      *WcptNom (RESTAURANT, CLIENT, RESERVATION, UTILISATEUR, ...),
+      *dans WseqVal.
+      *Remplace le parcours complet du fichier à la recherche d'un
+      *trou d'identifiant par un compteur dédié, tenu à jour en O(1).
+      *fcompteurs doit être ouvert en I-O par l'appelant. À la
+      *première utilisation d'un compteur, celui-ci est initialisé
+      *au plus grand identifiant déjà présent dans le fichier
+      *maître correspondant (déjà ouvert par l'appelant), de sorte
+      *qu'un fichier existant et déjà peuplé ne revoie pas des
+      *identifiants déjà utilisés.
+      *************************************************************
+       PROCHAIN_COMPTEUR.
+
+       MOVE WcptNom TO cpt_nom
+       READ fcompteurs
+        INVALID KEY
+         PERFORM TROUVER_MAX_COMPTEUR
+         COMPUTE cpt_valeur = WseqMax + 1
+         MOVE WcptNom TO cpt_nom
+         WRITE cptTampon
+        NOT INVALID KEY
+         ADD 1 TO cpt_valeur
+         REWRITE cptTampon
+       END-READ
+       MOVE cpt_valeur TO WseqVal.
+
+      *************************************************************
+      *TROUVER_MAX_COMPTEUR
+      *Parcourt le fichier maître associé à WcptNom pour en
+      *retrouver le plus grand identifiant déjà attribué, dans
+      *WseqMax (0 si le fichier est vide ou si WcptNom ne
+      *correspond à aucun fichier maître à seeder).
+      *************************************************************
+       TROUVER_MAX_COMPTEUR.
+
+       MOVE 0 TO WseqMax
+       EVALUATE WcptNom
+        WHEN 'RESTAURANT'
+         MOVE 0 TO fr_id
+         START frestaurants KEY IS >= fr_id
+          INVALID KEY CONTINUE
+          NOT INVALID KEY
+           MOVE 0 TO Wfin
+           PERFORM WITH TEST AFTER UNTIL Wfin = 1
+            READ frestaurants NEXT
+             AT END MOVE 1 TO Wfin
+             NOT AT END MOVE fr_id TO WseqMax
+            END-READ
+           END-PERFORM
+         END-START
+        WHEN 'CLIENT'
+         MOVE 0 TO fc_id
+         START fclients KEY IS >= fc_id
+          INVALID KEY CONTINUE
+          NOT INVALID KEY
+           MOVE 0 TO Wfin
+           PERFORM WITH TEST AFTER UNTIL Wfin = 1
+            READ fclients NEXT
+             AT END MOVE 1 TO Wfin
+             NOT AT END MOVE fc_id TO WseqMax
+            END-READ
+           END-PERFORM
+         END-START
+        WHEN 'RESERVATION'
+         MOVE 0 TO frs_id
+         START freservations KEY IS >= frs_id
+          INVALID KEY CONTINUE
+          NOT INVALID KEY
+           MOVE 0 TO Wfin
+           PERFORM WITH TEST AFTER UNTIL Wfin = 1
+            READ freservations NEXT
+             AT END MOVE 1 TO Wfin
+             NOT AT END MOVE frs_id TO WseqMax
+            END-READ
+           END-PERFORM
+         END-START
+        WHEN 'UTILISATEUR'
+         MOVE 0 TO fu_id
+         START futilisateurs KEY IS >= fu_id
+          INVALID KEY CONTINUE
+          NOT INVALID KEY
+           MOVE 0 TO Wfin
+           PERFORM WITH TEST AFTER UNTIL Wfin = 1
+            READ futilisateurs NEXT
+             AT END MOVE 1 TO Wfin
+             NOT AT END MOVE fu_id TO WseqMax
+            END-READ
+           END-PERFORM
+         END-START
+        WHEN OTHER
+         CONTINUE
+       END-EVALUATE.
+
+
+      *************************************************************
+      *ENREGISTRER_AUDIT
+      *Trace une opération de création/modification/suppression
+      *sur un des fichiers maîtres. L'appelant doit avoir renseigné
+      *WpseudoConnecte (valorisé par CONNEXION), WaudFichier (nom du
+      *fichier concerné), WaudOperation (AJOUT, MODIF ou SUPPR) et
+      *WaudCleAvant/WaudCleApres (valeur des champs clés avant/après
+      *l'opération, vide si non applicable). Ouvre et referme faudit
+      *et fcompteurs elle-même.
+      *************************************************************
+       ENREGISTRER_AUDIT.
+
+       OPEN I-O faudit
+       OPEN I-O fcompteurs
+       MOVE 'AUDIT' TO WcptNom
+       PERFORM PROCHAIN_COMPTEUR
+       CLOSE fcompteurs
+
+       ACCEPT SYS-DATE8 FROM DATE YYYYMMDD
+       MOVE A4 TO aud_annee
+       MOVE MM TO aud_mois
+       MOVE JJ TO aud_jour
+       ACCEPT aud_heure FROM TIME
+       MOVE WseqVal TO aud_seq
+
+       MOVE WpseudoConnecte TO aud_pseudo
+       MOVE WaudFichier TO aud_fichier
+       MOVE WaudOperation TO aud_operation
+       MOVE WaudCleAvant TO aud_cleAvant
+       MOVE WaudCleApres TO aud_cleApres
+
+       WRITE auditTampon
+        INVALID KEY
+         DISPLAY 'Erreur lors de l''enregistrement de l''audit'
+       END-WRITE
+       CLOSE faudit.
+
+
+      *************************************************************
+      *SAUVEGARDER_FICHIERS
+      *Copie les six fichiers de données dans des fichiers de
+      *sauvegarde datés du jour (AAAAMMJJ), avant l'ouverture de la
+      *fenêtre de traitement quotidienne. A exécuter fichiers fermés.
+      *************************************************************
+       SAUVEGARDER_FICHIERS.
+
+       ACCEPT SYS-DATE8 FROM DATE YYYYMMDD
+       MOVE SYS-DATE8 TO WbkDate
+
+       MOVE 'datamenus.dat' TO WbkSrc
+       STRING 'datamenus_' WbkDate '.bak' DELIMITED BY SIZE
+        INTO WbkDst
+       CALL 'CBL_COPY_FILE' USING WbkSrc WbkDst RETURNING WbkRes
+
+       MOVE 'dataplats.dat' TO WbkSrc
+       STRING 'dataplats_' WbkDate '.bak' DELIMITED BY SIZE
+        INTO WbkDst
+       CALL 'CBL_COPY_FILE' USING WbkSrc WbkDst RETURNING WbkRes
+
+       MOVE 'dataclients.dat' TO WbkSrc
+       STRING 'dataclients_' WbkDate '.bak' DELIMITED BY SIZE
+        INTO WbkDst
+       CALL 'CBL_COPY_FILE' USING WbkSrc WbkDst RETURNING WbkRes
+
+       MOVE 'datarestaurants.dat' TO WbkSrc
+       STRING 'datarestaurants_' WbkDate '.bak' DELIMITED BY SIZE
+        INTO WbkDst
+       CALL 'CBL_COPY_FILE' USING WbkSrc WbkDst RETURNING WbkRes
+
+       MOVE 'datareservations.dat' TO WbkSrc
+       STRING 'datareservations_' WbkDate '.bak' DELIMITED BY SIZE
+        INTO WbkDst
+       CALL 'CBL_COPY_FILE' USING WbkSrc WbkDst RETURNING WbkRes
+
+       MOVE 'datautilisateurs.dat' TO WbkSrc
+       STRING 'datautilisateurs_' WbkDate '.bak' DELIMITED BY SIZE
+        INTO WbkDst
+       CALL 'CBL_COPY_FILE' USING WbkSrc WbkDst RETURNING WbkRes.
+
+
+      *************************************************************
+      *RESTAURER_FICHIERS
+      *Restaure les six fichiers de données à partir de la dernière
+      *sauvegarde datée du jour prise par SAUVEGARDER_FICHIERS. Les
+      *fichiers doivent être fermés (appelée depuis ACCUEIL, avant
+      *toute connexion).
+      *************************************************************
+       RESTAURER_FICHIERS.
+
+       MOVE 0 TO WbkChoix
+       PERFORM WITH TEST AFTER UNTIL WbkChoix = 1 OR WbkChoix = 0
+        DISPLAY 'Restaurer la dernière sauvegarde du jour ?'
+        DISPLAY 'Toute donnée saisie depuis la sauvegarde sera perdue.'
+        DISPLAY '1 : OUI     0 : NON'
+        ACCEPT WbkChoix
+       END-PERFORM
+
+       IF WbkChoix = 1 THEN
+        ACCEPT SYS-DATE8 FROM DATE YYYYMMDD
+        MOVE SYS-DATE8 TO WbkDate
+
+        STRING 'datamenus_' WbkDate '.bak' DELIMITED BY SIZE
+         INTO WbkSrc
+        MOVE 'datamenus.dat' TO WbkDst
+        CALL 'CBL_COPY_FILE' USING WbkSrc WbkDst RETURNING WbkRes
+
+        STRING 'dataplats_' WbkDate '.bak' DELIMITED BY SIZE
+         INTO WbkSrc
+        MOVE 'dataplats.dat' TO WbkDst
+        CALL 'CBL_COPY_FILE' USING WbkSrc WbkDst RETURNING WbkRes
+
+        STRING 'dataclients_' WbkDate '.bak' DELIMITED BY SIZE
+         INTO WbkSrc
+        MOVE 'dataclients.dat' TO WbkDst
+        CALL 'CBL_COPY_FILE' USING WbkSrc WbkDst RETURNING WbkRes
+
+        STRING 'datarestaurants_' WbkDate '.bak' DELIMITED BY SIZE
+         INTO WbkSrc
+        MOVE 'datarestaurants.dat' TO WbkDst
+        CALL 'CBL_COPY_FILE' USING WbkSrc WbkDst RETURNING WbkRes
+
+        STRING 'datareservations_' WbkDate '.bak' DELIMITED BY SIZE
+         INTO WbkSrc
+        MOVE 'datareservations.dat' TO WbkDst
+        CALL 'CBL_COPY_FILE' USING WbkSrc WbkDst RETURNING WbkRes
+
+        STRING 'datautilisateurs_' WbkDate '.bak' DELIMITED BY SIZE
+         INTO WbkSrc
+        MOVE 'datautilisateurs.dat' TO WbkDst
+        CALL 'CBL_COPY_FILE' USING WbkSrc WbkDst RETURNING WbkRes
+
+        DISPLAY 'Fichiers restaurés à partir de la sauvegarde du jour'
+       ELSE
+        DISPLAY 'Restauration annulée'
+       END-IF.
+
 
       *************************************************************
       *MENU_PRINCIPAL_UTIL
@@ -410,7 +908,7 @@
        MENU_PRINCIPAL_DIR.
 
        PERFORM WITH TEST AFTER UNTIL WmenuD = 0
-        PERFORM WITH TEST AFTER UNTIL WmenuD>=0 AND WmenuD<=6
+        PERFORM WITH TEST AFTER UNTIL WmenuD>=0 AND WmenuD<=8
          DISPLAY ' '
          DISPLAY '|************************************|'
          DISPLAY '|***** MENU PRINCIPAL DIRECTEUR *****|'
@@ -424,6 +922,8 @@
          DISPLAY ' 4 - Restaurant'
          DISPLAY ' 5 - Reservation'
          DISPLAY ' 6 - Utilisateur'
+         DISPLAY ' 7 - Rapport de chiffre d affaires mensuel'
+         DISPLAY ' 8 - Rapport des réservations saisies aujourd''hui'
          DISPLAY ' 0 - Retour'
          DISPLAY ' '
          DISPLAY '-************************************-'
@@ -436,12 +936,16 @@
           PERFORM OPERATION_PLAT
          WHEN 3
           PERFORM OPERATION_CLIENT
-         WHEN 4 
+         WHEN 4
           PERFORM OPERATION_RESTAURANT
          WHEN 5
           PERFORM OPERATION_RESERVATION
          WHEN 6
           PERFORM OPERATION_UTILISATEUR
+         WHEN 7
+          PERFORM RAPPORT_CA_MENSUEL
+         WHEN 8
+          PERFORM RAPPORT_RESERVATIONS_DUJOUR
         END-EVALUATE
        END-PERFORM.
 
@@ -501,3 +1005,6 @@
        COPY menu_reservation.
 
       ****************************************************************
+       COPY proc_rapport.
+
+      ****************************************************************
